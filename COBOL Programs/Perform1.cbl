@@ -1,33 +1,158 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Nightly batch schedule - runs the three main report
+      *           programs (AROMASALESRPT01, BESTSELLERS01,
+      *           CSISEmailDomain01) in sequence, records a start/stop
+      *           timestamp for each step to the operations log, and
+      *           checkpoints the sequence number of the last
+      *           completed step to BATCHCKPT.DAT so a restart after
+      *           an abort skips steps already finished, in place of
+      *           the nested-PERFORM demo this program used to be.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  PerformFormat1.
+       PROGRAM-ID.  NIGHTLYBATCH01.
        AUTHOR.  Michael Coughlan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OperationsLog ASSIGN TO "OPSLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CheckpointFile ASSIGN TO "BATCHCKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointFileStatus.
 
+       DATA DIVISION.
+       FILE SECTION.
+       FD OperationsLog.
+       01 OpsLogLine                PIC X(60).
+
+       FD CheckpointFile.
+       01 CheckpointLine            PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 OpsLog-Detail-Line.
+           02 OpsLogProgramName     PIC X(20).
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 OpsLogEvent           PIC X(6).
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 OpsLogDate            PIC 9(8).
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 OpsLogTime            PIC 9(8).
+
+       01 Current-Step-Name         PIC X(20).
+       01 Batch-Event-Date          PIC 9(8).
+       01 Batch-Event-Time          PIC 9(8).
+
+       01 CheckpointFileStatus      PIC XX.
+       01 Last-Completed-Step-Seq   PIC 9 VALUE ZERO.
+       01 Step-Sequence-Number      PIC 9.
 
        PROCEDURE DIVISION.
        TopLevel.
-       DISPLAY "In TopLevel. Starting to run program"
-       PERFORM OneLevelDown
-       DISPLAY "Back in TopLevel.".
-       STOP RUN.
+           PERFORM LoadCheckpoint
+           OPEN EXTEND OperationsLog
+           PERFORM RunAromaSales
+           PERFORM RunBestSellers
+           PERFORM RunCSISEmailDomain
+           CLOSE OperationsLog
+           PERFORM ClearCheckpoint
+           STOP RUN.
+
+      *LoadCheckpoint reads the sequence number of the last step that
+      *completed on a prior, aborted run; a missing checkpoint file
+      *leaves Last-Completed-Step-Seq at zero so every step runs, the
+      *same optional-control-file pattern as IterIf.cbl's
+      *LoadCalcControl.
+
+       LoadCheckpoint.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "00"
+               READ CheckpointFile
+               IF CheckpointFileStatus = "00"
+                   MOVE CheckpointLine TO Last-Completed-Step-Seq
+               END-IF
+               CLOSE CheckpointFile
+           END-IF.
+
+       RunAromaSales.
+           MOVE 1 TO Step-Sequence-Number
+           MOVE "AROMASALESRPT01" TO Current-Step-Name
+           IF Step-Sequence-Number > Last-Completed-Step-Seq
+               PERFORM WriteStartLogEntry
+               CALL "AROMASALESRPT01"
+               PERFORM WriteStopLogEntry
+               PERFORM WriteCheckpoint
+           ELSE
+               DISPLAY "Skipping " Current-Step-Name
+                   " - already completed per checkpoint"
+           END-IF.
+
+       RunBestSellers.
+           MOVE 2 TO Step-Sequence-Number
+           MOVE "BESTSELLERS01" TO Current-Step-Name
+           IF Step-Sequence-Number > Last-Completed-Step-Seq
+               PERFORM WriteStartLogEntry
+               CALL "BESTSELLERS01"
+               PERFORM WriteStopLogEntry
+               PERFORM WriteCheckpoint
+           ELSE
+               DISPLAY "Skipping " Current-Step-Name
+                   " - already completed per checkpoint"
+           END-IF.
+
+       RunCSISEmailDomain.
+           MOVE 3 TO Step-Sequence-Number
+           MOVE "CSISEMAILDOMAIN01" TO Current-Step-Name
+           IF Step-Sequence-Number > Last-Completed-Step-Seq
+               PERFORM WriteStartLogEntry
+               CALL "CSISEmailDomain01"
+               PERFORM WriteStopLogEntry
+               PERFORM WriteCheckpoint
+           ELSE
+               DISPLAY "Skipping " Current-Step-Name
+                   " - already completed per checkpoint"
+           END-IF.
 
+      *WriteCheckpoint records the sequence number of the step that
+      *just completed; ClearCheckpoint resets it to zero once the full
+      *schedule has finished cleanly, so the next night's run starts
+      *from the beginning again.
 
-       TwoLevelsDown.
-           DISPLAY ">>>>>>>> Now in TwoLevelsDown."
-           PERFORM ThreeLevelsDown.
-           DISPLAY ">>>>>>>> Back in TwoLevelsDown.".
+       WriteCheckpoint.
+           MOVE Step-Sequence-Number TO CheckpointLine
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointLine
+           CLOSE CheckpointFile.
 
+       ClearCheckpoint.
+           MOVE ZERO TO CheckpointLine
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointLine
+           CLOSE CheckpointFile.
 
-       OneLevelDown.
-            DISPLAY ">>>> Now in OneLevelDown"
-            PERFORM TwoLevelsDown
-            DISPLAY ">>>> Back in OneLevelDown".
+      *WriteStartLogEntry and WriteStopLogEntry both stamp
+      *Current-Step-Name with the current date/time and append a
+      *record to OPSLOG.DAT, opened EXTEND so history accumulates
+      *across nightly runs the same way BestSellers01 appends to
+      *BookSalesExceptions.rpt.
 
+       WriteStartLogEntry.
+           ACCEPT Batch-Event-Date FROM DATE YYYYMMDD
+           ACCEPT Batch-Event-Time FROM TIME
+           MOVE Current-Step-Name TO OpsLogProgramName
+           MOVE "START " TO OpsLogEvent
+           MOVE Batch-Event-Date TO OpsLogDate
+           MOVE Batch-Event-Time TO OpsLogTime
+           WRITE OpsLogLine FROM OpsLog-Detail-Line.
 
-       ThreeLevelsDown.
-            DISPLAY ">>>>>>>>>>>> Now in ThreeLevelsDown".
+       WriteStopLogEntry.
+           ACCEPT Batch-Event-Date FROM DATE YYYYMMDD
+           ACCEPT Batch-Event-Time FROM TIME
+           MOVE Current-Step-Name TO OpsLogProgramName
+           MOVE "STOP  " TO OpsLogEvent
+           MOVE Batch-Event-Date TO OpsLogDate
+           MOVE Batch-Event-Time TO OpsLogTime
+           WRITE OpsLogLine FROM OpsLog-Detail-Line.
+       END PROGRAM NIGHTLYBATCH01.
