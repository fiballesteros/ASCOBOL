@@ -14,6 +14,11 @@
        01 OtherName PIC X(3) VALUE "Tom".
        01 ShopTotal PIC 9(5)V99 VALUE 534.75.
 
+       01 Entry-Buffer PIC X(7) VALUE SPACES.
+       01 Entry-Buffer-Numeric REDEFINES Entry-Buffer PIC 9(5)V99.
+
+       01 Numeric-Entry-Switch PIC X VALUE "N".
+           88 Numeric-Entry-Valid   VALUE "Y" FALSE "N".
 
        PROCEDURE DIVISION.
        Begin.
@@ -23,9 +28,26 @@
        Move "John" TO StudentName.
        DISPLAY "My name is ", StudentName.
        MOVE OtherName TO StudentName.
-       MOVE ZEROS TO ShopTotal.
+       PERFORM AcceptShopTotal UNTIL Numeric-Entry-Valid.
        MOVE ALL "-" TO StudentName.
        DISPLAY "Student Name, " StudentName.
            DISPLAY "Other Name, " OtherName.
            DISPLAY "ShopTotal, " ShopTotal.
        STOP RUN.
+
+      *AcceptShopTotal re-prompts until the 7 digits typed in are all
+      *numeric, then reinterprets them as dollars and cents (no
+      *decimal point is typed) instead of blindly ACCEPTing straight
+      *into the numeric ShopTotal field.
+
+       AcceptShopTotal.
+           MOVE SPACES TO Entry-Buffer
+           DISPLAY "Enter shop total, 7 digits, no decimal point: "
+               WITH NO ADVANCING
+           ACCEPT Entry-Buffer
+           IF Entry-Buffer IS NUMERIC
+               SET Numeric-Entry-Valid TO TRUE
+               MOVE Entry-Buffer-Numeric TO ShopTotal
+           ELSE
+               DISPLAY "Invalid entry - digits only, please re-enter"
+           END-IF.
