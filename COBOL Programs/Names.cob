@@ -1,30 +1,215 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Maintain the Student/Graduate master file
+      *           (GradInfo.Dat, shared with CSISEmailDomain01) by
+      *           applying Add/Change/Delete transactions from
+      *           NAMETRANS.DAT and writing the refreshed master to
+      *           GradInfoNew.Dat.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NAMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT StudentMasterFile ASSIGN TO "GradInfo.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT MaintTransactionFile ASSIGN TO "NAMETRANS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT NewStudentMasterFile ASSIGN TO "GradInfoNew.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT MaintExceptions ASSIGN TO "NameMaintExceptions.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+           COPY GRADREC.
+
+       FD NewStudentMasterFile.
+       01 NewGradInfoRecGF.
+           02 NewStudentNameGF   PIC X(25).
+           02 NewGradYearGF      PIC 9(4).
+           02 NewCourseCodeGF    PIC 9.
+           02 NewEmailAddrGF     PIC X(28).
+           02 NewEmailDomainGF   PIC X(20).
+           02 NewCountryCodeGF   PIC XX.
+
+       FD MaintTransactionFile.
+       01 MaintTransRec.
+           88 EndOfMaintTrans    VALUE HIGH-VALUES.
+           02 TransActionCode    PIC X.
+               88 AddAction        VALUE "A".
+               88 ChangeAction     VALUE "C".
+               88 DeleteAction     VALUE "D".
+           02 TransStudentNameGF PIC X(25).
+           02 TransGradYearGF    PIC 9(4).
+           02 TransCourseCodeGF  PIC 9.
+           02 TransEmailAddrGF   PIC X(28).
+           02 TransEmailDomainGF PIC X(20).
+           02 TransCountryCodeGF PIC XX.
+
+       FD MaintExceptions.
+       01 MaintExceptionLine.
+           02 ExcActionCodeNM    PIC X.
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcStudentNameNM   PIC X(25).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcReasonNM        PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 StudentName.
-           02 FirstName PIC X(15) VALUE "JOHN".
-           02 Surname PIC X(15) VALUE "POWER".
+       01 StudentMasterTable.
+           02 StudentEntry OCCURS 2000 TIMES INDEXED BY StuIdx.
+               03 StudentNameST      PIC X(25).
+               03 GradYearST         PIC 9(4).
+               03 CourseCodeST       PIC 9.
+               03 EmailAddrST        PIC X(28).
+               03 EmailDomainST      PIC X(20).
+               03 CountryCodeST      PIC XX.
+
+       01 StudentMasterCount        PIC 9(4) VALUE ZEROS.
+       01 Found-Student-Switch      PIC X VALUE "N".
+           88 Found-Student           VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "First name:", FirstName.
-            DISPLAY "Surname: ", Surname.
-            MOVE "COUGHLAN" TO Surname.
-            MOVE "TOM" TO FirstName.
-            DISPLAY "First name:", FirstName.
-            DISPLAY "Surname: ", Surname.
-            MOVE "FITZPATRICK" TO Surname.
-            MOVE "ALEXANDER" TO FirstName.
-            DISPLAY "First name:", FirstName.
-            DISPLAY "Surname: ", Surname.
-            MOVE "JOHN RYAN" TO StudentName.
-            MOVE ALL "x" TO StudentName.
-
-            STOP RUN.
+           PERFORM LoadStudentMaster.
+           PERFORM ApplyMaintTransactions.
+           PERFORM WriteNewStudentMaster.
+           STOP RUN.
+
+      *LoadStudentMaster reads the whole Student/Graduate master into
+      *a table, the same way CSISEmailDomain01 loads its Country
+      *table, so ApplyMaintTransactions can SEARCH it by student name.
+
+       LoadStudentMaster.
+           OPEN INPUT StudentMasterFile
+           READ StudentMasterFile
+               AT END SET EndOfGradFile TO TRUE
+           END-READ
+           PERFORM VARYING StuIdx FROM 1 BY 1
+               UNTIL EndOfGradFile OR StuIdx > 2000
+               MOVE StudentNameGF TO StudentNameST(StuIdx)
+               MOVE GradYearGF    TO GradYearST(StuIdx)
+               MOVE CourseCodeGF  TO CourseCodeST(StuIdx)
+               MOVE EmailAddrGF   TO EmailAddrST(StuIdx)
+               MOVE EmailDomainGF TO EmailDomainST(StuIdx)
+               MOVE CountryCodeGF TO CountryCodeST(StuIdx)
+               ADD 1 TO StudentMasterCount
+               READ StudentMasterFile
+                   AT END SET EndOfGradFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE StudentMasterFile.
+
+      *ApplyMaintTransactions reads each Add/Change/Delete record off
+      *NAMETRANS.DAT and updates StudentMasterTable in place; any
+      *transaction that can't be applied is routed to
+      *NameMaintExceptions.rpt instead of silently dropped, the same
+      *exception-file pattern used throughout this system.
+
+       ApplyMaintTransactions.
+           OPEN INPUT MaintTransactionFile
+           OPEN OUTPUT MaintExceptions
+           READ MaintTransactionFile
+               AT END SET EndOfMaintTrans TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfMaintTrans
+               PERFORM ApplyOneTransaction
+               READ MaintTransactionFile
+                   AT END SET EndOfMaintTrans TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE MaintTransactionFile, MaintExceptions.
+
+       ApplyOneTransaction.
+           SET Found-Student TO FALSE
+           SET StuIdx TO 1
+           SEARCH StudentEntry
+               AT END CONTINUE
+               WHEN StudentNameST(StuIdx) = TransStudentNameGF
+                   SET Found-Student TO TRUE
+           END-SEARCH
+           IF AddAction
+               PERFORM ApplyAddTransaction
+           ELSE IF ChangeAction
+               PERFORM ApplyChangeTransaction
+           ELSE IF DeleteAction
+               PERFORM ApplyDeleteTransaction
+           ELSE
+               MOVE TransActionCode    TO ExcActionCodeNM
+               MOVE TransStudentNameGF TO ExcStudentNameNM
+               MOVE "UNRECOGNIZED ACTION CODE" TO ExcReasonNM
+               WRITE MaintExceptionLine
+           END-IF.
+
+       ApplyAddTransaction.
+           IF Found-Student
+               MOVE TransActionCode    TO ExcActionCodeNM
+               MOVE TransStudentNameGF TO ExcStudentNameNM
+               MOVE "ADD - STUDENT ALREADY ON FILE" TO ExcReasonNM
+               WRITE MaintExceptionLine
+           ELSE
+               IF StudentMasterCount >= 2000
+                   MOVE TransActionCode    TO ExcActionCodeNM
+                   MOVE TransStudentNameGF TO ExcStudentNameNM
+                   MOVE "ADD - STUDENT MASTER FULL" TO ExcReasonNM
+                   WRITE MaintExceptionLine
+               ELSE
+                   ADD 1 TO StudentMasterCount
+                   SET StuIdx TO StudentMasterCount
+                   MOVE TransStudentNameGF   TO StudentNameST(StuIdx)
+                   MOVE TransGradYearGF      TO GradYearST(StuIdx)
+                   MOVE TransCourseCodeGF    TO CourseCodeST(StuIdx)
+                   MOVE TransEmailAddrGF     TO EmailAddrST(StuIdx)
+                   MOVE TransEmailDomainGF   TO EmailDomainST(StuIdx)
+                   MOVE TransCountryCodeGF   TO CountryCodeST(StuIdx)
+               END-IF
+           END-IF.
+
+       ApplyChangeTransaction.
+           IF Found-Student
+               MOVE TransGradYearGF      TO GradYearST(StuIdx)
+               MOVE TransCourseCodeGF    TO CourseCodeST(StuIdx)
+               MOVE TransEmailAddrGF     TO EmailAddrST(StuIdx)
+               MOVE TransEmailDomainGF   TO EmailDomainST(StuIdx)
+               MOVE TransCountryCodeGF   TO CountryCodeST(StuIdx)
+           ELSE
+               MOVE TransActionCode    TO ExcActionCodeNM
+               MOVE TransStudentNameGF TO ExcStudentNameNM
+               MOVE "CHANGE - STUDENT NOT ON FILE" TO ExcReasonNM
+               WRITE MaintExceptionLine
+           END-IF.
+
+       ApplyDeleteTransaction.
+           IF Found-Student
+               MOVE HIGH-VALUES TO StudentNameST(StuIdx)
+           ELSE
+               MOVE TransActionCode    TO ExcActionCodeNM
+               MOVE TransStudentNameGF TO ExcStudentNameNM
+               MOVE "DELETE - STUDENT NOT ON FILE" TO ExcReasonNM
+               WRITE MaintExceptionLine
+           END-IF.
+
+      *WriteNewStudentMaster writes out every table entry that hasn't
+      *been marked deleted (HIGH-VALUES in StudentNameST) to
+      *GradInfoNew.Dat, which becomes the refreshed GradInfo.Dat for
+      *the next run.
+
+       WriteNewStudentMaster.
+           OPEN OUTPUT NewStudentMasterFile
+           PERFORM VARYING StuIdx FROM 1 BY 1
+               UNTIL StuIdx > StudentMasterCount
+               IF StudentNameST(StuIdx) NOT = HIGH-VALUES
+                   MOVE StudentNameST(StuIdx)   TO NewStudentNameGF
+                   MOVE GradYearST(StuIdx)      TO NewGradYearGF
+                   MOVE CourseCodeST(StuIdx)    TO NewCourseCodeGF
+                   MOVE EmailAddrST(StuIdx)     TO NewEmailAddrGF
+                   MOVE EmailDomainST(StuIdx)   TO NewEmailDomainGF
+                   MOVE CountryCodeST(StuIdx)   TO NewCountryCodeGF
+                   WRITE NewGradInfoRecGF
+               END-IF
+           END-PERFORM
+           CLOSE NewStudentMasterFile.
        END PROGRAM NAMES.
