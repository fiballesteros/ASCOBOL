@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CSISEmailDomain.
+       PROGRAM-ID. CSISEmailDomain01.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -13,33 +13,125 @@
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT CountryFile  ASSIGN TO "CountryCodes.Dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CourseFile ASSIGN TO "CourseCodes.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        SELECT SortedDomainFile ASSIGN TO "SortedDomain.Dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT NonCSISGraduates ASSIGN TO "NonCSISGraduates.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CountryCodeExceptions
+           ASSIGN TO "CountryCodeExceptions.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DomainSummaryReport
+           ASSIGN TO "DomainSummary.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT EmailDomainExceptions
+           ASSIGN TO "EmailDomainExceptions.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CourseYearExceptions
+           ASSIGN TO "CourseYearExceptions.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT YearRangeControlFile ASSIGN TO "YEARANGE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS YearRangeFileStatus.
+       SELECT NoEmailOnFile ASSIGN TO "NoEmailOnFile.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RegionSummaryReport
+           ASSIGN TO "RegionSummary.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        SELECT WorkFile ASSIGN TO "WORK.TMP".
+       SELECT RunStatsFile ASSIGN TO "RUNSTATS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ArchiveDomainFile ASSIGN TO Archive-Domain-Name
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
         FD CountryFile.
-           01 CountryRec            PIC X(28).
+           01 CountryRec            PIC X(43).
            88 EndOfCountryFile   VALUE HIGH-VALUES.
+        FD CourseFile.
+           01 CourseRec             PIC X(34).
+           88 EndOfCourseFile    VALUE HIGH-VALUES.
+        FD YearRangeControlFile.
+           01 YearRangeControlRec.
+               02 YearFromYC         PIC 9(4).
+               02 YearToYC           PIC 9(4).
+        FD NoEmailOnFile.
+           01 NoEmailLine.
+               02 ExcStudentNameNE   PIC X(25).
+               02 FILLER             PIC XX VALUE SPACES.
+               02 ExcGradYearNE      PIC 9(4).
+               02 FILLER             PIC XX VALUE SPACES.
+               02 ExcReasonNE        PIC X(30)
+                   VALUE "NO EMAIL ADDRESS ON FILE".
+        FD RegionSummaryReport.
+           01 RegionSummaryPrintLine  PIC X(60).
        FD GraduateInfoFile.
-       01 GradInfoRecGF.
-           88 EndOfGradFile      VALUE HIGH-VALUES.
-           02 StudentNameGF      PIC X(25).
-           02 GradYearGF         PIC 9(4).
-           02 CourseCodeGF       PIC 9.
-           88 CSISGraduate    VALUE 1 THRU 5.
-           02 EmailAddrGF        PIC X(28).
-           02 EmailDomainGF      PIC X(20).
-           02 CountryCodeGF      PIC XX.
+           COPY GRADREC.
 
        FD SortedDomainFile.
        01 GradInfoRecSF.
+           88 EndOfSortedDomainFile VALUE HIGH-VALUES.
            02 EmailDomainSF      PIC X(20).
            02 StudentNameSF      PIC X(25).
            02 GradYearSF         PIC 9(4).
            02 CourseNameSF       PIC X(25).
            02 CountryNameSF      PIC X(26).
+       01 GradInfoSubtotalSF REDEFINES GradInfoRecSF.
+           02 SubtotalDomainSF   PIC X(20).
+           02 SubtotalLabelSF    PIC X(25).
+           02 SubtotalCountSF    PIC 9(4).
+           02 FILLER             PIC X(51).
+
+       FD ArchiveDomainFile.
+       01 ArchiveDomainLine      PIC X(100).
+
+       FD NonCSISGraduates.
+       01 NonCSISLine.
+           02 ExcStudentNameNC   PIC X(25).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcCourseCodeNC    PIC 9.
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcReasonNC        PIC X(30)
+               VALUE "COURSE CODE NOT A CSIS COURSE".
+
+       FD CountryCodeExceptions.
+       01 CountryCodeExceptionLine.
+           02 ExcStudentNameCC   PIC X(25).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcCountryCodeCC   PIC XX.
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcReasonCC        PIC X(30)
+               VALUE "COUNTRY CODE NOT FOUND".
+
+       FD DomainSummaryReport.
+       01 DomainSummaryPrintLine    PIC X(60).
+
+       FD EmailDomainExceptions.
+       01 EmailDomainExceptionLine.
+           02 ExcStudentNameED   PIC X(25).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcEmailAddrED     PIC X(28).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcEmailDomainED   PIC X(20).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcReasonED        PIC X(30)
+               VALUE "EMAIL ADDRESS/DOMAIN MISMATCH".
+
+       FD CourseYearExceptions.
+       01 CourseYearExceptionLine.
+           02 ExcStudentNameCY   PIC X(25).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcCourseCodeCY    PIC 9.
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcGradYearCY      PIC 9(4).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 ExcReasonCY        PIC X(30)
+               VALUE "GRAD YEAR OUTSIDE COURSE DATES".
+
+       FD RunStatsFile.
+           COPY RUNSTATS.
 
        SD WorkFile.
        01 WorkRec.
@@ -51,72 +143,439 @@
            02 CountryCodeWF      PIC XX.
 
        WORKING-STORAGE SECTION.
+       01 RecordsReadCE          PIC 9(6) VALUE ZEROS.
+       01 RecordsReleasedCE      PIC 9(6) VALUE ZEROS.
+
        01 CourseTable.
-       02 CourseValue.
-            03 FILLER         PIC X(25) VALUE "Computer Systems".
-            03 FILLER         PIC X(25) VALUE "Grad. Dip. Computing".
-            03 FILLER         PIC X(25) VALUE "Grad. Dip. Localisation".
-            03 FILLER         PIC X(25) VALUE "Grad. Dip. Music".
-            03 FILLER         PIC X(25) VALUE "Computing with French".
-       02 FILLER REDEFINES CourseValue.
-            03 CourseName      PIC X(5).
-
-       01 CountryTable.
-           02 Country OCCURS 243 TIMES INDEXED BY Cidx.
-           03 CountryCode    PIC XX.
-           03 CountryName    PIC X(26).
+           02 CourseEntry OCCURS 20 TIMES INDEXED BY Coidx.
+           03 CourseCodeCM         PIC 9.
+           03 CourseName           PIC X(25).
+           03 FirstYearOfferedCM   PIC 9(4).
+           03 LastYearOfferedCM    PIC 9(4).
+
+       01 Course-Found-Switch     PIC X VALUE "N".
+           88 Course-Found           VALUE "Y" FALSE "N".
+
+           COPY ADDRESSLIB.
+
+       01 DomainSummaryTable.
+           02 DomainSummaryEntry OCCURS 500 TIMES INDEXED BY DSIdx.
+               03 DomainNameDS      PIC X(20).
+               03 DomainCountDS     PIC 9(6) VALUE ZEROS.
+
+       01 DomainSummaryCount        PIC 9(4) VALUE ZEROS.
+       01 DomainSummarySwapIdx      PIC 9(4).
+       01 DomainSummarySwapName     PIC X(20).
+       01 DomainSummarySwapCount    PIC 9(6).
+
+       01 Domain-Heading-Line.
+           02 FILLER  PIC X(30) VALUE "CSIS GRADUATE EMAIL DOMAINS".
+
+       01 Domain-Topic-Line.
+           02 FILLER  PIC X(20) VALUE "EMAIL DOMAIN".
+           02 FILLER  PIC X(10) VALUE "COUNT".
+
+       01 Domain-Detail-Line.
+           02 PrintDomainName       PIC X(20).
+           02 PrintDomainCount      PIC ZZZ,ZZ9.
+
+       01 Computed-Email-Domain    PIC X(20).
+       01 Email-Local-Part         PIC X(28).
+
+       01 YearRangeFileStatus      PIC XX.
+       01 Mailing-Year-From        PIC 9(4) VALUE 0000.
+       01 Mailing-Year-To          PIC 9(4) VALUE 9999.
+
+       01 Previous-Domain-SF       PIC X(20) VALUE SPACES.
+       01 Domain-Break-Count       PIC 9(4) VALUE ZEROS.
+       01 First-Domain-Group       PIC X VALUE "Y".
+           88 Is-First-Domain-Group VALUE "Y".
+
+       01 RegionSummaryTable.
+           02 RegionSummaryEntry OCCURS 50 TIMES INDEXED BY RSIdx.
+               03 RegionNameRS      PIC X(15).
+               03 RegionCountRS     PIC 9(6) VALUE ZEROS.
+
+       01 RegionSummaryCount       PIC 99 VALUE ZEROS.
+
+       01 Region-Heading-Line.
+           02 FILLER  PIC X(30) VALUE "CSIS GRADUATES BY REGION".
+
+       01 Region-Topic-Line.
+           02 FILLER  PIC X(15) VALUE "REGION".
+           02 FILLER  PIC X(10) VALUE "COUNT".
+
+       01 Region-Detail-Line.
+           02 PrintRegionName       PIC X(15).
+           02 PrintRegionCount      PIC ZZZ,ZZ9.
+
+       01 Region-Lookup-Name       PIC X(15).
+
+       01 Country-Code-Edit-Class  PIC X.
+           88 Country-Code-Edit-Is-Alpha  VALUE "A".
+
+       01 Archive-Date             PIC 9(8).
+       01 Archive-Domain-Name      PIC X(30).
 
        PROCEDURE DIVISION.
        SORT WorkFile ON ASCENDING KEY EmailDomainWF
         INPUT PROCEDURE  IS CSISGraduates
         OUTPUT PROCEDURE IS Email.
-       STOP RUN.
+       PERFORM WriteRunStats.
+       GOBACK.
+
+      *WriteRunStats appends one records-in/records-out line to the
+      *shared RUNSTATS.DAT audit trail for this run.
+
+       WriteRunStats.
+           ACCEPT RunStatsDate FROM DATE YYYYMMDD
+           ACCEPT RunStatsTime FROM TIME
+           MOVE "CSISEMAILDOMAIN01" TO RunStatsProgramName
+           MOVE RecordsReadCE TO RunStatsRecordsIn
+           MOVE RecordsReleasedCE TO RunStatsRecordsOut
+           OPEN EXTEND RunStatsFile
+           WRITE RunStatsRec
+           CLOSE RunStatsFile.
 
        CSISGraduates.
+       PERFORM LoadYearRangeControl.
        OPEN INPUT GraduateInfoFile
+       OPEN OUTPUT NonCSISGraduates
+       OPEN OUTPUT EmailDomainExceptions
+       OPEN OUTPUT NoEmailOnFile
        READ GraduateInfoFile
        AT END SET EndOfGradFile TO TRUE
        END-READ
        PERFORM UNTIL EndOfGradFile
+       ADD 1 TO RecordsReadCE
        IF CSISGraduate
-          MOVE StudentNameGF TO StudentNameWF
-          MOVE GradYearGF    TO GradYearWF
-          MOVE CourseCodeGF  TO CourseCodeWF
-          MOVE EmailDomainGF TO EmailDomainWF
-          MOVE CountryCodeGF TO CountryCodeWF
-          RELEASE WorkRec
+          AND GradYearGF >= Mailing-Year-From
+          AND GradYearGF <= Mailing-Year-To
+          IF EmailAddrGF = SPACES
+             PERFORM WriteNoEmailException
+          ELSE
+             PERFORM ValidateEmailDomain
+             MOVE StudentNameGF TO StudentNameWF
+             MOVE GradYearGF    TO GradYearWF
+             MOVE CourseCodeGF  TO CourseCodeWF
+             MOVE EmailDomainGF TO EmailDomainWF
+             MOVE CountryCodeGF TO CountryCodeWF
+             RELEASE WorkRec
+             ADD 1 TO RecordsReleasedCE
+          END-IF
        ELSE
-          DISPLAY "Student not found " StudentNameGF SPACE CourseCodeGF
+          IF CSISGraduate
+             CONTINUE
+          ELSE
+             PERFORM WriteNonCSISException
+          END-IF
        END-IF
        READ GraduateInfoFile
          AT END SET EndOfGradFile TO TRUE
        END-READ
          END-PERFORM
-        CLOSE GraduateInfoFile.
+        CLOSE GraduateInfoFile, NonCSISGraduates, EmailDomainExceptions,
+           NoEmailOnFile.
+
+      *A CSIS graduate with a blank EmailAddrGF is pulled out before
+      *the domain sort (there is no domain to validate or extract)
+      *and listed here so alumni relations knows who needs a follow-up
+      *for updated contact details.
+
+       WriteNoEmailException.
+           MOVE StudentNameGF TO ExcStudentNameNE
+           MOVE GradYearGF    TO ExcGradYearNE
+           WRITE NoEmailLine.
+
+      *LoadYearRangeControl reads an optional graduation-year window
+      *from YEARANGE.DAT so Alumni Relations can pull a mailing-list
+      *extract for a specific graduating cohort instead of always
+      *getting every CSIS graduate on file; a missing or blank control
+      *file still defaults to "everyone".
+
+       LoadYearRangeControl.
+           MOVE 0000 TO Mailing-Year-From
+           MOVE 9999 TO Mailing-Year-To
+           OPEN INPUT YearRangeControlFile
+           IF YearRangeFileStatus = "00"
+               READ YearRangeControlFile
+                   AT END CONTINUE
+                   NOT AT END
+                       IF YearFromYC > ZEROS
+                           MOVE YearFromYC TO Mailing-Year-From
+                       END-IF
+                       IF YearToYC > ZEROS
+                           MOVE YearToYC TO Mailing-Year-To
+                       END-IF
+               END-READ
+               CLOSE YearRangeControlFile
+           END-IF.
+
+      *ValidateEmailDomain recomputes the domain from EmailAddrGF and
+      *flags any GraduateInfoFile record where the stored EmailDomainGF
+      *disagrees, since a stale EmailDomainGF would corrupt the
+      *domain-sort output downstream.
+
+       ValidateEmailDomain.
+           UNSTRING EmailAddrGF DELIMITED BY "@"
+               INTO Email-Local-Part, Computed-Email-Domain
+           END-UNSTRING
+           IF Computed-Email-Domain NOT = EmailDomainGF
+               PERFORM WriteEmailDomainException
+           END-IF.
+
+       WriteEmailDomainException.
+           MOVE StudentNameGF TO ExcStudentNameED
+           MOVE EmailAddrGF   TO ExcEmailAddrED
+           MOVE EmailDomainGF TO ExcEmailDomainED
+           WRITE EmailDomainExceptionLine.
+
+      *A graduate whose CourseCodeWF's offered-years range (from the
+      *Course Master) doesn't span this student's GradYearWF is logged
+      *here instead of being dropped, since the mismatch is worth
+      *records office's attention but shouldn't stop the domain sort.
+
+       WriteCourseYearException.
+           MOVE StudentNameWF TO ExcStudentNameCY
+           MOVE CourseCodeWF  TO ExcCourseCodeCY
+           MOVE GradYearWF    TO ExcGradYearCY
+           WRITE CourseYearExceptionLine.
+
+      *A graduate whose CourseCodeGF doesn't fall in the CSISGraduate
+      *88-level is dropped from the sort feed but still logged here so
+      *records office can see who was filtered out and why.
+
+       WriteNonCSISException.
+           MOVE StudentNameGF TO ExcStudentNameNC
+           MOVE CourseCodeGF  TO ExcCourseCodeNC
+           WRITE NonCSISLine.
 
        Email.
        PERFORM CreateCountryTable.
+       PERFORM CreateCourseTable.
            OPEN OUTPUT SortedDomainFile
+           OPEN OUTPUT CountryCodeExceptions
+           OPEN OUTPUT DomainSummaryReport
+           OPEN OUTPUT RegionSummaryReport
+           OPEN OUTPUT CourseYearExceptions
            RETURN WorkFile
             AT END SET EndOfWorkFile TO TRUE
        END-RETURN
        PERFORM UNTIL EndOfWorkFile
+          PERFORM CheckDomainBreak
           MOVE StudentNameWF TO StudentNameSF
           MOVE GradYearWF    TO GradYearSF
-          MOVE CourseName TO CourseNameSF
-          MOVE EmailDomainWF TO EmailDomainSF
-          SET Cidx TO 1
-          SEARCH Country
-             AT END MOVE "Code not found" TO CountryNameSF
-             WHEN CountryCode(Cidx) = CountryCodeWF
-                  MOVE CountryName(Cidx) TO CountryNameSF
+          SET Coidx TO 1
+          SET Course-Found TO FALSE
+          SEARCH CourseEntry
+             AT END MOVE "Course not found" TO CourseNameSF
+             WHEN CourseCodeCM(Coidx) = CourseCodeWF
+                  MOVE CourseName(Coidx) TO CourseNameSF
+                  SET Course-Found TO TRUE
           END-SEARCH
+          IF Course-Found
+             IF GradYearWF < FirstYearOfferedCM(Coidx)
+                OR GradYearWF > LastYearOfferedCM(Coidx)
+                PERFORM WriteCourseYearException
+             END-IF
+          END-IF
+          MOVE EmailDomainWF TO EmailDomainSF
+          CALL "EDITFIELD" USING CountryCodeWF(1:1),
+              Country-Code-Edit-Class
+          IF NOT Country-Code-Edit-Is-Alpha
+             MOVE "Code not found" TO CountryNameSF
+             MOVE "UNKNOWN" TO Region-Lookup-Name
+             PERFORM WriteCountryCodeException
+          ELSE
+             MOVE CountryCodeWF TO Country-Lookup-Code
+             PERFORM CheckCountryCode
+             IF Country-Code-Found
+                MOVE Country-Lookup-Name   TO CountryNameSF
+                MOVE Country-Lookup-Region TO Region-Lookup-Name
+             ELSE
+                MOVE "Code not found" TO CountryNameSF
+                MOVE "UNKNOWN" TO Region-Lookup-Name
+                PERFORM WriteCountryCodeException
+             END-IF
+          END-IF
           WRITE GradInfoRecSF
+          PERFORM AddToDomainSummary
+          PERFORM AddToRegionSummary
           RETURN WorkFile
              AT END SET EndOfWorkFile TO TRUE
           END-RETURN
        END-PERFORM
-       CLOSE SortedDomainFile.
+       IF Domain-Break-Count > 0
+           PERFORM WriteDomainSubtotal
+       END-IF
+       PERFORM SortDomainSummaryDescending
+       PERFORM PrintDomainSummaryReport
+       PERFORM PrintRegionSummaryReport
+       CLOSE SortedDomainFile, CountryCodeExceptions,
+           DomainSummaryReport, RegionSummaryReport,
+           CourseYearExceptions.
+       PERFORM ArchiveSortedDomain.
+
+      *ArchiveSortedDomain keeps a dated history copy of
+      *SortedDomain.Dat alongside the current run's copy, instead of
+      *letting the next run's OPEN OUTPUT silently overwrite it, by
+      *reading it back and writing it out again under a filename
+      *stamped with today's date.
+
+       ArchiveSortedDomain.
+           ACCEPT Archive-Date FROM DATE YYYYMMDD
+           STRING "SortedDomain." DELIMITED BY SIZE
+               Archive-Date DELIMITED BY SIZE
+               ".Dat" DELIMITED BY SIZE
+               INTO Archive-Domain-Name
+
+           OPEN INPUT SortedDomainFile
+           OPEN OUTPUT ArchiveDomainFile
+           PERFORM CopySortedDomainToArchive
+               UNTIL EndOfSortedDomainFile
+           CLOSE SortedDomainFile, ArchiveDomainFile.
+
+       CopySortedDomainToArchive.
+           READ SortedDomainFile
+               AT END SET EndOfSortedDomainFile TO TRUE
+               NOT AT END
+                   WRITE ArchiveDomainLine FROM GradInfoRecSF
+           END-READ.
+
+      *CheckDomainBreak watches for EmailDomainWF changing across the
+      *ascending-sorted WorkFile; when it does, the just-finished
+      *domain group's subtotal is written to SortedDomainFile before
+      *the next group's detail lines begin.
+
+       CheckDomainBreak.
+           IF Is-First-Domain-Group
+               MOVE EmailDomainWF TO Previous-Domain-SF
+               MOVE "N" TO First-Domain-Group
+           ELSE
+               IF EmailDomainWF NOT = Previous-Domain-SF
+                   PERFORM WriteDomainSubtotal
+                   MOVE EmailDomainWF TO Previous-Domain-SF
+                   MOVE ZEROS TO Domain-Break-Count
+               END-IF
+           END-IF
+           ADD 1 TO Domain-Break-Count.
+
+       WriteDomainSubtotal.
+           MOVE Previous-Domain-SF  TO SubtotalDomainSF
+           MOVE "** DOMAIN SUBTOTAL **" TO SubtotalLabelSF
+           MOVE Domain-Break-Count  TO SubtotalCountSF
+           WRITE GradInfoSubtotalSF.
+
+      *AddToDomainSummary keeps a running count of graduates per
+      *EmailDomainWF so PrintDomainSummaryReport can show, at a
+      *glance, how the graduate population splits across domains.
+
+       AddToDomainSummary.
+           SET DSIdx TO 1
+           SEARCH DomainSummaryEntry
+               AT END PERFORM AddNewDomainSummaryEntry
+               WHEN DomainNameDS(DSIdx) = EmailDomainWF
+                   ADD 1 TO DomainCountDS(DSIdx)
+           END-SEARCH.
+
+       AddNewDomainSummaryEntry.
+           IF DomainSummaryCount < 500
+               ADD 1 TO DomainSummaryCount
+               MOVE EmailDomainWF TO DomainNameDS(DomainSummaryCount)
+               MOVE 1             TO DomainCountDS(DomainSummaryCount)
+           END-IF.
+
+      *SortDomainSummaryDescending is a simple bubble sort so the
+      *summary report reads highest-frequency domain first.
+
+       SortDomainSummaryDescending.
+           PERFORM DomainSummaryOuterPass
+               VARYING DSIdx FROM 1 BY 1
+               UNTIL DSIdx >= DomainSummaryCount.
+
+       DomainSummaryOuterPass.
+           PERFORM DomainSummaryInnerPass
+               VARYING DomainSummarySwapIdx FROM 1 BY 1
+               UNTIL DomainSummarySwapIdx >
+                   DomainSummaryCount - DSIdx.
+
+       DomainSummaryInnerPass.
+           IF DomainCountDS(DomainSummarySwapIdx) <
+               DomainCountDS(DomainSummarySwapIdx + 1)
+               MOVE DomainNameDS(DomainSummarySwapIdx)
+                   TO DomainSummarySwapName
+               MOVE DomainCountDS(DomainSummarySwapIdx)
+                   TO DomainSummarySwapCount
+               MOVE DomainNameDS(DomainSummarySwapIdx + 1)
+                   TO DomainNameDS(DomainSummarySwapIdx)
+               MOVE DomainCountDS(DomainSummarySwapIdx + 1)
+                   TO DomainCountDS(DomainSummarySwapIdx)
+               MOVE DomainSummarySwapName
+                   TO DomainNameDS(DomainSummarySwapIdx + 1)
+               MOVE DomainSummarySwapCount
+                   TO DomainCountDS(DomainSummarySwapIdx + 1)
+           END-IF.
+
+      *PrintDomainSummaryReport lists each EmailDomainWF seen this
+      *run, in descending order of how many graduates use it.
+
+       PrintDomainSummaryReport.
+           WRITE DomainSummaryPrintLine FROM Domain-Heading-Line.
+           WRITE DomainSummaryPrintLine FROM Domain-Topic-Line.
+           PERFORM PrintOneDomainSummaryLine
+               VARYING DSIdx FROM 1 BY 1
+               UNTIL DSIdx > DomainSummaryCount.
+
+       PrintOneDomainSummaryLine.
+           MOVE DomainNameDS(DSIdx)  TO PrintDomainName
+           MOVE DomainCountDS(DSIdx) TO PrintDomainCount
+           WRITE DomainSummaryPrintLine FROM Domain-Detail-Line.
+
+      *AddToRegionSummary rolls each graduate's resolved country
+      *region up to a running count, so Admissions can compare
+      *recruiting effectiveness by region rather than by individual
+      *country.
+
+       AddToRegionSummary.
+           SET RSIdx TO 1
+           SEARCH RegionSummaryEntry
+               AT END PERFORM AddNewRegionSummaryEntry
+               WHEN RegionNameRS(RSIdx) = Region-Lookup-Name
+                   ADD 1 TO RegionCountRS(RSIdx)
+           END-SEARCH.
+
+       AddNewRegionSummaryEntry.
+           IF RegionSummaryCount < 50
+               ADD 1 TO RegionSummaryCount
+               MOVE Region-Lookup-Name
+                   TO RegionNameRS(RegionSummaryCount)
+               MOVE 1 TO RegionCountRS(RegionSummaryCount)
+           END-IF.
+
+      *PrintRegionSummaryReport lists each region seen this run with
+      *the total number of CSIS graduates recruited from it.
+
+       PrintRegionSummaryReport.
+           WRITE RegionSummaryPrintLine FROM Region-Heading-Line.
+           WRITE RegionSummaryPrintLine FROM Region-Topic-Line.
+           PERFORM PrintOneRegionSummaryLine
+               VARYING RSIdx FROM 1 BY 1
+               UNTIL RSIdx > RegionSummaryCount.
+
+       PrintOneRegionSummaryLine.
+           MOVE RegionNameRS(RSIdx)  TO PrintRegionName
+           MOVE RegionCountRS(RSIdx) TO PrintRegionCount
+           WRITE RegionSummaryPrintLine FROM Region-Detail-Line.
+
+      *A graduate's CountryCodeWF that isn't in the 243-row Country
+      *table still gets a SortedDomainFile detail line, but the bad
+      *code is also logged here instead of shipping "Code not found"
+      *downstream with no way to trace it back to GradInfo.Dat.
+
+       WriteCountryCodeException.
+           MOVE StudentNameWF TO ExcStudentNameCC
+           MOVE CountryCodeWF TO ExcCountryCodeCC
+           WRITE CountryCodeExceptionLine.
 
        CreateCountryTable.
        OPEN INPUT CountryFile
@@ -130,5 +589,26 @@
        END-READ
        END-PERFORM.
        CLOSE CountryFile.
-       CLOSE SortedDomainFile.
        EXIT.
+
+      *CreateCourseTable loads the course-code/course-name table from
+      *CourseCodes.Dat, the same way CreateCountryTable loads the
+      *country table, so a curriculum change is a data update instead
+      *of a program recompile.
+
+       CreateCourseTable.
+       OPEN INPUT CourseFile
+           READ CourseFile
+           AT END SET EndOfCourseFile TO TRUE
+       END-READ
+       PERFORM VARYING Coidx FROM 1 BY 1
+           UNTIL EndOfCourseFile OR Coidx > 20
+           MOVE CourseRec TO CourseEntry(Coidx)
+           READ CourseFile
+            AT END SET EndOfCourseFile TO TRUE
+       END-READ
+       END-PERFORM.
+       CLOSE CourseFile.
+       EXIT.
+
+           COPY ADDRESSEDIT.
