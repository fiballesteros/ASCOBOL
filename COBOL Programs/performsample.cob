@@ -1,19 +1,44 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Method calling sample - each step method now appends
+      *           a timestamped record to the shared AUDITLOG.DAT audit
+      *           trail through one reusable WriteAuditLogEntry
+      *           paragraph, instead of just DISPLAYing its name.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PERFORMSAMPLE.
        AUTHOR. FAITH BALLESTEROS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AuditLogFile ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD AuditLogFile.
+       01 AuditLogLine              PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 NumofTimes           PIC 9 VALUES 3.
 
+       01 AuditLog-Detail-Line.
+           02 AuditLogProgramName   PIC X(20) VALUE "PERFORMSAMPLE".
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 AuditLogStepName      PIC X(10).
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 AuditLogDate          PIC 9(8).
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 AuditLogTime          PIC 9(8).
+
+       01 Audit-Event-Date          PIC 9(8).
+       01 Audit-Event-Time          PIC 9(8).
+
        PROCEDURE DIVISION.
        Begin.
+       OPEN EXTEND AuditLogFile.
        DISPLAY "Method calling sample"
        DISPLAY "METHOD One."
        PERFORM One NumofTimes TIMES.
@@ -26,16 +51,34 @@
        DISPLAY "----------".
 
        DISPLAY "END OF PROGRAM".
+       CLOSE AuditLogFile.
 
-       *To stop the program use the command: STOP RUN.
+      *To stop the program use the command: STOP RUN.
 
        STOP RUN.
        One.
            DISPLAY "Hello".
+           MOVE "ONE" TO AuditLogStepName
+           PERFORM WriteAuditLogEntry.
        Two.
            DISPLAY "Hi".
+           MOVE "TWO" TO AuditLogStepName
+           PERFORM WriteAuditLogEntry.
        Three.
            DISPLAY "How are you?".
+           MOVE "THREE" TO AuditLogStepName
+           PERFORM WriteAuditLogEntry.
+
+      *WriteAuditLogEntry stamps whichever step name was just moved
+      *into AuditLogStepName with the current date/time and appends it
+      *to AUDITLOG.DAT, opened EXTEND so the trail accumulates across
+      *runs the same way OPSLOG.DAT does for NIGHTLYBATCH01.
 
+       WriteAuditLogEntry.
+           ACCEPT Audit-Event-Date FROM DATE YYYYMMDD
+           ACCEPT Audit-Event-Time FROM TIME
+           MOVE Audit-Event-Date TO AuditLogDate
+           MOVE Audit-Event-Time TO AuditLogTime
+           WRITE AuditLogLine FROM AuditLog-Detail-Line.
 
        END PROGRAM PERFORMSAMPLE.
