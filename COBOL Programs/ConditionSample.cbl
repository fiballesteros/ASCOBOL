@@ -1,30 +1,29 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Demonstrates looking up a branch/region code against
+      *           the shared BRANCHCODE reference table instead of the
+      *           compiled 88-level city-code table this program used
+      *           to carry locally.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONSAMPLE.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 CityCode    PIC 9 VALUE 5.
-       88 Dublin VALUE 1.
-        88 Limerick VALUE 2.
-         88 Cork VALUE 3.
-          88 Galway VALUE 4.
-           88 Sligo VALUE 5.
-            88 Waterfold VALUE 6.
-            88 UniversityCity VALUE 1 THRU 4.
+           COPY BRANCHCODE.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE 2 TO CityCode.
-            IF Limerick
-                DISPLAY "Hey, we're home"
-                END-IF.
-                    MOVE 6 TO CityCode.
-                    SET Cork TO TRUE.
-                    DISPLAY "City code: ", CityCode.
-            STOP RUN.
+           MOVE 2 TO Branch-Lookup-Code.
+           PERFORM CheckBranchCode.
+           IF Branch-Code-Found
+               DISPLAY "Hey, we're home"
+           END-IF.
+           MOVE 6 TO Branch-Lookup-Code.
+           PERFORM CheckBranchCode.
+           DISPLAY "Branch code: " Branch-Lookup-Code
+               " " Branch-Lookup-Name.
+           STOP RUN.
+
+           COPY BRANCHEDIT.
        END PROGRAM CONDITIONSAMPLE.
