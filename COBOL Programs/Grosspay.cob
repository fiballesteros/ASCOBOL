@@ -1,26 +1,209 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Compute weekly gross pay for each employee on
+      *           TIMECARD.DAT from hours worked and the hourly rate
+      *           on EMPLOYEE.DAT, applying time-and-a-half for any
+      *           hours over 40 in the period, then withhold federal
+      *           and local tax plus any standing deduction to arrive
+      *           at net pay.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GROSSPAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EmployeeMaster ASSIGN TO "EMPLOYEE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TimeFile ASSIGN TO "TIMECARD.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PayrollReport ASSIGN TO "GrossPay.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TaxRateFile ASSIGN TO "TAXRATES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TaxRateFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeMaster.
+       01 EmployeeRecEM.
+           88 EndOfEmployeeMaster   VALUE HIGH-VALUES.
+           02 EmployeeIDEM          PIC X(5).
+           02 EmployeeNameEM        PIC X(25).
+           02 PayRateEM             PIC 9(3)V99.
+           02 StandingDeductionEM   PIC 9(3)V99.
+
+       FD TimeFile.
+       01 TimeRecTF.
+           88 EndOfTimeFile         VALUE HIGH-VALUES.
+           02 EmployeeIDTF          PIC X(5).
+           02 HoursWorkedTF         PIC 9(3)V99.
+
+       FD PayrollReport.
+       01 PayrollPrintLine          PIC X(80).
+
+       FD TaxRateFile.
+       01 TaxRateRec.
+           02 FederalPctTR          PIC 99V99.
+           02 LocalPctTR            PIC 99V99.
+
        WORKING-STORAGE SECTION.
-       01 Grosspay PIC 9(4)V99 VALUE 7325.78.
+       01 EmployeeTable.
+           02 EmployeeEntry OCCURS 200 TIMES INDEXED BY EmpIdx.
+               03 EmployeeIDET           PIC X(5).
+               03 EmployeeNameET         PIC X(25).
+               03 PayRateET              PIC 9(3)V99.
+               03 StandingDeductionET    PIC 9(3)V99.
+
+       01 EmployeeCount             PIC 9(4) VALUE ZEROS.
+
+       01 TaxRateFileStatus         PIC XX.
+       01 Federal-Tax-Pct           PIC 99V99 VALUE 15.00.
+       01 Local-Tax-Pct             PIC 99V99 VALUE 02.00.
+
+       01 Overtime-Rate-Factor      PIC 9V99 VALUE 1.50.
+       01 Regular-Hours             PIC 9(3)V99.
+       01 Overtime-Hours            PIC 9(3)V99.
+       01 Total-Hours-Worked        PIC 9(3)V99.
+       01 Grosspay                  PIC 9(6)V99 VALUE ZEROS.
+       01 Federal-Tax-Amount        PIC 9(6)V99 VALUE ZEROS.
+       01 Local-Tax-Amount          PIC 9(6)V99 VALUE ZEROS.
+       01 Total-Deductions          PIC 9(6)V99 VALUE ZEROS.
+       01 NetPay                    PIC 9(6)V99 VALUE ZEROS.
+
+       01 Payroll-Heading-Line.
+           02 FILLER  PIC X(30) VALUE "WEEKLY GROSS PAY REPORT".
+
+       01 Payroll-Topic-Line.
+           02 FILLER  PIC X(6)  VALUE "ID".
+           02 FILLER  PIC X(25) VALUE "NAME".
+           02 FILLER  PIC X(10) VALUE "HOURS".
+           02 FILLER  PIC X(12) VALUE "GROSS PAY".
+           02 FILLER  PIC X(12) VALUE "DEDUCTIONS".
+           02 FILLER  PIC X(12) VALUE "NET PAY".
+
+       01 Payroll-Detail-Line.
+           02 PrintEmployeeID       PIC X(6).
+           02 PrintEmployeeName     PIC X(25).
+           02 PrintHours            PIC ZZ9.99.
+           02 FILLER                PIC X(4) VALUE SPACES.
+           02 PrintGrossPay         PIC ZZ,ZZ9.99.
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 PrintDeductions       PIC ZZ,ZZ9.99.
+           02 FILLER                PIC X(2) VALUE SPACES.
+           02 PrintNetPay           PIC ZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "The original grosspay is:" Grosspay.
-            MOVE 12.4 TO Grosspay.
-            DISPLAY "The grosspay is: ", Grosspay.
-            MOVE 123.456 TO Grosspay.
-            DISPLAY "The grosspay is: ", Grosspay.
-            MOVE 12345.757 TO Grosspay.
-            DISPLAY "The grosspay is ", Grosspay.
-            MOVE ZEROS TO Grosspay.
-            DISPLAY "The grosspay is ", Grosspay.
-            MOVE 256347 to Grosspay.
-            DISPLAY "The grosspay is ", Grosspay.
-            STOP RUN.
+           PERFORM LoadEmployeeMaster.
+           PERFORM LoadTaxRates.
+           OPEN INPUT TimeFile
+           OPEN OUTPUT PayrollReport
+           WRITE PayrollPrintLine FROM Payroll-Heading-Line
+           WRITE PayrollPrintLine FROM Payroll-Topic-Line
+           READ TimeFile
+               AT END SET EndOfTimeFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfTimeFile
+               PERFORM ComputeGrossPay
+               READ TimeFile
+                   AT END SET EndOfTimeFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TimeFile, PayrollReport
+           STOP RUN.
+
+      *LoadEmployeeMaster reads the whole Employee Master file into a
+      *table once, the same way CSISEmailDomain01 loads its Country
+      *table, so ComputeGrossPay can SEARCH it for each time record.
+
+       LoadEmployeeMaster.
+           OPEN INPUT EmployeeMaster
+           READ EmployeeMaster
+               AT END SET EndOfEmployeeMaster TO TRUE
+           END-READ
+           PERFORM VARYING EmpIdx FROM 1 BY 1
+               UNTIL EndOfEmployeeMaster OR EmpIdx > 200
+               MOVE EmployeeIDEM   TO EmployeeIDET(EmpIdx)
+               MOVE EmployeeNameEM TO EmployeeNameET(EmpIdx)
+               MOVE PayRateEM      TO PayRateET(EmpIdx)
+               MOVE StandingDeductionEM TO StandingDeductionET(EmpIdx)
+               ADD 1 TO EmployeeCount
+               READ EmployeeMaster
+                   AT END SET EndOfEmployeeMaster TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE EmployeeMaster.
+
+      *LoadTaxRates reads an optional control file of federal and
+      *local withholding percentages, the same way BestSellers01's
+      *LoadCutoffControl reads BSCUTOFF.DAT; a missing or blank
+      *control file leaves the built-in default rates in effect.
+
+       LoadTaxRates.
+           OPEN INPUT TaxRateFile
+           IF TaxRateFileStatus = "00"
+               READ TaxRateFile
+               IF TaxRateFileStatus = "00"
+                   IF FederalPctTR > ZEROS
+                       MOVE FederalPctTR TO Federal-Tax-Pct
+                   END-IF
+                   IF LocalPctTR > ZEROS
+                       MOVE LocalPctTR TO Local-Tax-Pct
+                   END-IF
+               END-IF
+               CLOSE TaxRateFile
+           END-IF.
+
+      *ComputeGrossPay looks up the employee's hourly rate by
+      *EmployeeIDTF and hands off to CalculatePay to apply the
+      *overtime rule and print the detail line.
+
+       ComputeGrossPay.
+           SET EmpIdx TO 1
+           SEARCH EmployeeEntry
+               AT END CONTINUE
+               WHEN EmployeeIDET(EmpIdx) = EmployeeIDTF
+                   PERFORM CalculatePay
+           END-SEARCH.
+
+      *CalculatePay pays straight time for the first 40 hours in the
+      *period and time-and-a-half for anything over 40.
+
+       CalculatePay.
+           MOVE HoursWorkedTF TO Total-Hours-Worked
+           IF HoursWorkedTF > 40
+               MOVE 40 TO Regular-Hours
+               SUBTRACT 40 FROM HoursWorkedTF GIVING Overtime-Hours
+           ELSE
+               MOVE HoursWorkedTF TO Regular-Hours
+               MOVE ZEROS TO Overtime-Hours
+           END-IF
+           COMPUTE Grosspay =
+               (Regular-Hours * PayRateET(EmpIdx)) +
+               (Overtime-Hours * PayRateET(EmpIdx)
+                   * Overtime-Rate-Factor)
+           PERFORM ComputeNetPay
+           MOVE EmployeeIDTF           TO PrintEmployeeID
+           MOVE EmployeeNameET(EmpIdx) TO PrintEmployeeName
+           MOVE Total-Hours-Worked     TO PrintHours
+           MOVE Grosspay               TO PrintGrossPay
+           MOVE Total-Deductions       TO PrintDeductions
+           MOVE NetPay                 TO PrintNetPay
+           WRITE PayrollPrintLine FROM Payroll-Detail-Line.
+
+      *ComputeNetPay withholds federal and local tax off Grosspay
+      *plus any standing deduction on file for the employee to
+      *arrive at NetPay.
+
+       ComputeNetPay.
+           COMPUTE Federal-Tax-Amount ROUNDED =
+               Grosspay * Federal-Tax-Pct / 100
+           COMPUTE Local-Tax-Amount ROUNDED =
+               Grosspay * Local-Tax-Pct / 100
+           COMPUTE Total-Deductions =
+               Federal-Tax-Amount + Local-Tax-Amount
+                   + StandingDeductionET(EmpIdx)
+           COMPUTE NetPay = Grosspay - Total-Deductions.
        END PROGRAM GROSSPAY.
