@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  General-purpose field/code character classifier,
+      *           generalized from the vowel/consonant/digit checks in
+      *           Conditions.cbl into a callable subprogram so any
+      *           report program can validate a single-character code
+      *           field without repeating the 88-level logic locally.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITFIELD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 EditField-Character     PIC X.
+       01 EditField-Class         PIC X.
+           88 EditField-Is-Alpha    VALUE "A".
+           88 EditField-Is-Digit    VALUE "D".
+           88 EditField-Is-Invalid  VALUE "I".
+
+       PROCEDURE DIVISION USING EditField-Character, EditField-Class.
+       Begin.
+           EVALUATE TRUE
+               WHEN EditField-Character >= "a" AND
+                    EditField-Character <= "z"
+                   SET EditField-Is-Alpha TO TRUE
+               WHEN EditField-Character >= "A" AND
+                    EditField-Character <= "Z"
+                   SET EditField-Is-Alpha TO TRUE
+               WHEN EditField-Character >= "0" AND
+                    EditField-Character <= "9"
+                   SET EditField-Is-Digit TO TRUE
+               WHEN OTHER
+                   SET EditField-Is-Invalid TO TRUE
+           END-EVALUATE
+           GOBACK.
+       END PROGRAM EDITFIELD.
