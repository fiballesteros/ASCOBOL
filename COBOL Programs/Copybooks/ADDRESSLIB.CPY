@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: ADDRESSLIB
+      * Purpose:  Combined address-validation reference data - pulls in
+      *           the branch/region table (BRANCHCODE) alongside the
+      *           country/region table, so any program that validates
+      *           an address only needs to COPY one library instead of
+      *           keeping a country table and a branch table separately.
+      ******************************************************************
+           COPY BRANCHCODE.
+
+       01  CountryTable.
+           02  Country OCCURS 243 TIMES INDEXED BY Cidx.
+               03  CountryCode      PIC XX.
+               03  CountryName      PIC X(26).
+               03  CountryRegion    PIC X(15).
+
+       01  Country-Lookup-Code      PIC XX.
+       01  Country-Lookup-Name      PIC X(26).
+       01  Country-Lookup-Region    PIC X(15).
+       01  Country-Lookup-Switch    PIC X VALUE "N".
+           88  Country-Code-Found     VALUE "Y" FALSE "N".
