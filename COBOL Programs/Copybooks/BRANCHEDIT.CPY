@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: BRANCHEDIT
+      * Purpose:  Edit-checking paragraph for BRANCHCODE.CPY - COPY
+      *           into the PROCEDURE DIVISION of any program that
+      *           COPYs BRANCHCODE. Move the code to validate into
+      *           Branch-Lookup-Code and PERFORM CheckBranchCode;
+      *           Branch-Code-Found, Branch-Lookup-Name, and
+      *           Branch-Lookup-Region are set on return.
+      ******************************************************************
+       CheckBranchCode.
+           SET Branch-Code-Found TO FALSE
+           MOVE SPACES TO Branch-Lookup-Name
+           MOVE SPACES TO Branch-Lookup-Region
+           SET BrIdx TO 1
+           SEARCH Branch-Code-Entry
+               AT END CONTINUE
+               WHEN BranchCode(BrIdx) = Branch-Lookup-Code
+                   SET Branch-Code-Found TO TRUE
+                   MOVE BranchName(BrIdx) TO Branch-Lookup-Name
+                   MOVE BranchRegion(BrIdx) TO Branch-Lookup-Region
+           END-SEARCH.
