@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: GRADREC
+      * Purpose:  Shared GradInfo.Dat record layout - used by every
+      *           program that reads or maintains the Student/Graduate
+      *           master (FD GraduateInfoFile / FD StudentMasterFile).
+      ******************************************************************
+       01  GradInfoRecGF.
+           88 EndOfGradFile      VALUE HIGH-VALUES.
+           02 StudentNameGF      PIC X(25).
+           02 GradYearGF         PIC 9(4).
+           02 CourseCodeGF       PIC 9.
+           88 CSISGraduate    VALUE 1 THRU 5.
+           02 EmailAddrGF        PIC X(28).
+           02 EmailDomainGF      PIC X(20).
+           02 CountryCodeGF      PIC XX.
