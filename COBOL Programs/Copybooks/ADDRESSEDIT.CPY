@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: ADDRESSEDIT
+      * Purpose:  Combined address-validation lookup paragraphs -
+      *           CheckBranchCode (BRANCHEDIT) alongside CheckCountryCode,
+      *           the matching lookup against ADDRESSLIB's CountryTable.
+      *           COPY into PROCEDURE DIVISION after the paragraph that
+      *           PERFORMs these, the same way ConditionSample.cbl COPYs
+      *           BRANCHEDIT.
+      ******************************************************************
+           COPY BRANCHEDIT.
+
+       CheckCountryCode.
+           SET Country-Code-Found TO FALSE
+           MOVE SPACES TO Country-Lookup-Name
+           MOVE SPACES TO Country-Lookup-Region
+           SET Cidx TO 1
+           SEARCH Country
+               AT END CONTINUE
+               WHEN CountryCode(Cidx) = Country-Lookup-Code
+                   SET Country-Code-Found TO TRUE
+                   MOVE CountryName(Cidx) TO Country-Lookup-Name
+                   MOVE CountryRegion(Cidx) TO Country-Lookup-Region
+           END-SEARCH.
