@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: SALESREC
+      * Purpose:  Shared Sales.dat record layout - used by every
+      *           program that reads the raw sales feed (FD SalesFile).
+      ******************************************************************
+       01  SalesRecord.
+           88 End-Of-Sales-File    VALUE HIGH-VALUES.
+           02  CustomerIDSF              PIC X(5).
+           02  CustomerNameSF            PIC X(20).
+           02  OilIDSF.
+               03  OilTypeFlagSF       PIC X.
+               88 EssentialOil   VALUE "E".
+               03  OilNameSF         PIC 99.
+           02 UnitSizeSF             PIC 99.
+           02 UnitSoldSF            PIC 999.
