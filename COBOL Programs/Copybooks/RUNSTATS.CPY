@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: RUNSTATS
+      * Purpose:  Shared RUNSTATS.DAT record layout - one line per run
+      *           of a main report program, appended (OPEN EXTEND) by
+      *           AROMASALESRPT01, BESTSELLERS01 and CSISEmailDomain01
+      *           so operations can see records-in/records-out for
+      *           every run without digging through each program's
+      *           own report.
+      ******************************************************************
+       01  RunStatsRec.
+           02  RunStatsProgramName     PIC X(20).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  RunStatsDate            PIC 9(8).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  RunStatsTime            PIC 9(8).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  RunStatsRecordsIn       PIC 9(6).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  RunStatsRecordsOut      PIC 9(6).
