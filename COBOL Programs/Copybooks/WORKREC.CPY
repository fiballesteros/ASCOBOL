@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: WORKREC
+      * Purpose:  Shared SORT work-record layout - used by every
+      *           program that sorts the Sales.dat feed (SD WorkFile).
+      ******************************************************************
+       01 WorkRecord.
+       88 End-Of-Work-File VALUE HIGH-VALUES.
+           02  CustomerIDWF              PIC X(5).
+           02  CustomerNameWF            PIC X(20).
+           02  OilIDWF.
+               03 FILLER               PIC X.
+               03 OilNumWF           PIC 99.
+           02 UnitSizeWF             PIC 99.
+           02 UnitSoldWF            PIC 999.
