@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook: BRANCHCODE
+      * Purpose:  Shared branch/region reference table, generalized
+      *           from the compiled city-code 88-levels in
+      *           ConditionSample.cbl - COPY into WORKING-STORAGE of
+      *           any program that needs to look up a branch code.
+      ******************************************************************
+       01  Branch-Code-Table.
+        02  Branch-Code-Values.
+         03  FILLER              PIC X(22) VALUE
+             "1Dublin    Leinster  Y".
+         03  FILLER              PIC X(22) VALUE
+             "2Limerick  Munster   Y".
+         03  FILLER              PIC X(22) VALUE
+             "3Cork      Munster   Y".
+         03  FILLER              PIC X(22) VALUE
+             "4Galway    Connacht  Y".
+         03  FILLER              PIC X(22) VALUE
+             "5Sligo     Connacht  N".
+         03  FILLER              PIC X(22) VALUE
+             "6Waterford Munster   N".
+        02  FILLER REDEFINES Branch-Code-Values.
+         03  Branch-Code-Entry OCCURS 6 TIMES INDEXED BY BrIdx.
+            04  BranchCode          PIC 9.
+            04  BranchName          PIC X(10).
+            04  BranchRegion        PIC X(10).
+            04  BranchUnivFlag      PIC X.
+            88  BranchIsUniversityCity  VALUE "Y".
+
+       01  Branch-Lookup-Code      PIC 9.
+       01  Branch-Lookup-Name      PIC X(10).
+       01  Branch-Lookup-Region    PIC X(10).
+       01  Branch-Lookup-Switch    PIC X VALUE "N".
+           88  Branch-Code-Found     VALUE "Y" FALSE "N".
