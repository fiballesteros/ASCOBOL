@@ -20,13 +20,41 @@
        SELECT ReportFile ASSIGN TO "BSLIST.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT CutoffControlFile ASSIGN TO "BSCUTOFF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CutoffFileStatus.
+
+       SELECT RankHistoryFile ASSIGN TO "BSRANK.HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RankHistoryStatus.
+
+       SELECT BookSalesExceptions ASSIGN TO "BookSalesExceptions.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CsvExportFile ASSIGN TO "BSLIST.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PublisherInvoiceFile ASSIGN TO "PUBINV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RunStatsFile ASSIGN TO "RUNSTATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ReorderExtractFile ASSIGN TO "REORDER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ArchiveReportFile ASSIGN TO Archive-Report-Name
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BookMasterFile.
        01  RecordBMF.
+           88 EndOfBookMasterFile   VALUE HIGH-VALUES.
            02 BookNumberBMF        PIC X(5).
            02 BookTitleBMF      PIC X(25).
            02 AuthorBMF     PIC X(25).
+           02 CategoryBMF       PIC X(15).
 
        FD  BookSalesFile.
        01  RecordBSF.
@@ -37,8 +65,45 @@
        88  NormalSale VALUE "N".
 
        FD ReportFile.
-       01  PrintLine             PIC X(75).
+       01  PrintLine             PIC X(90).
+           88 EndOfReportFile        VALUE HIGH-VALUES.
+
+       FD ArchiveReportFile.
+       01  ArchiveReportLine     PIC X(90).
+
+       FD CutoffControlFile.
+       01  CutoffControlRec.
+           02 CutoffValueCC       PIC 99.
+           02 AtRiskThresholdCC   PIC 9(4).
+
+       FD RankHistoryFile.
+       01  RankHistoryRec.
+           88 EndOfRankHistory     VALUE HIGH-VALUES.
+           02 BookNumberHR         PIC 9(5).
+           02 PrevRankHR           PIC 99.
+           02 BookTitleHR          PIC X(25).
+           02 AuthorNameHR         PIC X(25).
 
+       FD BookSalesExceptions.
+       01  BSExceptionLine         PIC X(60).
+
+       FD CsvExportFile.
+       01  CsvLine                 PIC X(100).
+
+       FD PublisherInvoiceFile.
+       01  PublisherInvoiceRec.
+           88 EndOfPublisherInvoice   VALUE HIGH-VALUES.
+           02 BookNumberPI            PIC X(5).
+           02 InvoicedCopiesPI        PIC 9(4).
+
+       FD RunStatsFile.
+           COPY RUNSTATS.
+
+       FD ReorderExtractFile.
+       01  ReorderExtractLine.
+           02  ReorderBookNumber      PIC X(5).
+           02  FILLER                 PIC X(2) VALUE SPACES.
+           02  ReorderBookSalesTotal  PIC 9(4).
 
        SD WorkFile.
        01  WorkRec.
@@ -49,6 +114,9 @@
 
        WORKING-STORAGE SECTION.
 
+       01  RecordsReadBS             PIC 9(6) VALUE ZEROS.
+       01  RecordsReleasedBS         PIC 9(6) VALUE ZEROS.
+
       *This section presents how the data will be presented
       *in a tabular format
 
@@ -67,11 +135,82 @@
            02 FILLER             PIC X(26) VALUE "BOOK TITLE".
            02 FILLER             PIC X(20) VALUE "AUTHOR NAME".
            02 FILLER             PIC X(5)  VALUE "SALES".
+           02 FILLER             PIC X(9)  VALUE "MOVEMENT".
 
        01  Footer.
            02 FILLER             PIC X(25) VALUE SPACES.
            02 FILLER             PIC X(21) VALUE "** END OF REPORT **".
 
+       01  AuthorRollup-Heading-Line     PIC X(30)
+           VALUE "AUTHOR SALES ROLLUP".
+
+       01  AuthorRollup-Topic-Line.
+           02 FILLER             PIC X(20) VALUE "AUTHOR NAME".
+           02 FILLER             PIC X(15) VALUE "COPIES SOLD".
+
+       01  AuthorRollupLine.
+           02 PrintAuthorRollupName    PIC X(25).
+           02 FILLER                   PIC XX VALUE SPACES.
+           02 PrintAuthorRollupSales   PIC ZZZ,ZZ9.
+
+       01  CategoryRollup-Heading-Line   PIC X(30)
+           VALUE "CATEGORY SALES BREAKOUT".
+
+       01  CategoryRollup-Topic-Line.
+           02 FILLER             PIC X(20) VALUE "CATEGORY".
+           02 FILLER             PIC X(15) VALUE "COPIES SOLD".
+
+       01  CategoryRollupLine.
+           02 PrintCategoryName        PIC X(15).
+           02 FILLER                   PIC X(10) VALUE SPACES.
+           02 PrintCategorySales       PIC ZZZ,ZZ9.
+
+       01  DroppedTitle-Heading-Line   PIC X(30)
+           VALUE "DROPPED FROM LIST".
+
+       01  DroppedTitle-Topic-Line.
+           02 FILLER             PIC X(27) VALUE "BOOK TITLE".
+           02 FILLER             PIC X(25) VALUE "AUTHOR NAME".
+           02 FILLER             PIC X(6)  VALUE "PREV.".
+
+       01  DroppedTitleLine.
+           02 PrintDroppedTitle        PIC X(25).
+           02 FILLER                   PIC XX VALUE SPACES.
+           02 PrintDroppedAuthor       PIC X(25).
+           02 FILLER                   PIC XX VALUE SPACES.
+           02 PrintDroppedPrevRank     PIC Z9.
+
+       01  AtRisk-Heading-Line   PIC X(30)
+           VALUE "TITLES AT RISK - LOW SELLERS".
+
+       01  AtRisk-Topic-Line.
+           02 FILLER             PIC X(27) VALUE "BOOK TITLE".
+           02 FILLER             PIC X(25) VALUE "AUTHOR NAME".
+           02 FILLER             PIC X(11) VALUE "COPIES SOLD".
+
+       01  AtRiskLine.
+           02 PrintAtRiskTitle         PIC X(25).
+           02 FILLER                   PIC XX VALUE SPACES.
+           02 PrintAtRiskAuthor        PIC X(25).
+           02 FILLER                   PIC XX VALUE SPACES.
+           02 PrintAtRiskSales         PIC ZZZ9.
+
+       01  CsvHeaderLine               PIC X(60) VALUE
+           "RANK,BOOK NUMBER,TITLE,AUTHOR,SALES,MOVEMENT".
+
+       01  CsvDetailLine.
+           02 CsvRank              PIC ZZ9.
+           02 FILLER                PIC X VALUE ",".
+           02 CsvBookNumber        PIC 9(5).
+           02 FILLER                PIC X VALUE ",".
+           02 CsvTitle              PIC X(25).
+           02 FILLER                PIC X VALUE ",".
+           02 CsvAuthor             PIC X(25).
+           02 FILLER                PIC X VALUE ",".
+           02 CsvSales              PIC Z(3)9.
+           02 FILLER                PIC X VALUE ",".
+           02 CsvMovement           PIC X(9).
+
        01  BookRankLine.
            02 PrintRank           PIC ZZ9.
            02 FILLER               PIC X VALUE ".".
@@ -80,9 +219,13 @@
            02 PrintBookTitle       PIC BBBX(25).
            02 PrintAuthor          PIC BBX(25).
            02 PrintSales           PIC BBZ,ZZ9.
+           02 FILLER               PIC XX VALUE SPACES.
+           02 PrintMoveArrow       PIC X(9).
+           02 FILLER               PIC X VALUE SPACE.
+           02 PrintMoveAmount      PIC ZZ9.
 
        01 BookRankTable.
-           02 BookDetails OCCURS 11 TIMES.
+           02 BookDetails OCCURS 51 TIMES.
                03 BookNumber      PIC 9(5).
                03 BookTitle       PIC X(25).
                03 AuthorName      PIC X(25).
@@ -92,27 +235,286 @@
        01  PreviousBookNum         PIC X(5).
        01  BookSalesTotal          PIC 9(4).
 
+       01  Sale-Status-Class        PIC X.
+           88  Sale-Status-Is-Alpha    VALUE "A".
+       01  BookSalesException-Reason PIC X(30).
+
+       01  CutoffFileStatus        PIC XX.
+       01  Top-N-Cutoff            PIC 99 VALUE 10.
+       01  Max-Rank-Cutoff         PIC 99 VALUE 50.
+       01  At-Risk-Threshold       PIC 9(4) VALUE 5.
+
+       01  RankHistoryStatus       PIC XX.
+
+       01  PreviousRankTable.
+           02 PreviousRankEntry OCCURS 50 TIMES INDEXED BY Hidx.
+               03 BookNumberPR      PIC 9(5) VALUE ZEROS.
+               03 PrevRankPR        PIC 99 VALUE ZEROS.
+               03 BookTitlePR       PIC X(25) VALUE SPACES.
+               03 AuthorNamePR      PIC X(25) VALUE SPACES.
+
+       01  PreviousRankCount        PIC 99 VALUE ZEROS.
+
+       01  PreviousRankSwitch       PIC X VALUE "N".
+           88 Previous-Rank-Found         VALUE "Y".
+           88 Previous-Rank-Not-Found     VALUE "N".
+
+       01  Rank-Diff                PIC S99.
+
+       01  Dropped-Title-Switch     PIC X VALUE "N".
+           88 Dropped-Title-Still-Listed  VALUE "Y".
+           88 Dropped-Title-Not-Listed    VALUE "N".
+
+       01  Dropped-Scan-Rank        PIC 99.
+
+       01  Book-Master-Found-Switch PIC X VALUE "N".
+           88 Book-Master-Found           VALUE "Y".
+           88 Book-Master-Not-Found       VALUE "N".
+
+       01  Ranking-BookNumber       PIC 9(5).
+       01  Ranking-BookTitle        PIC X(25).
+       01  Ranking-AuthorName       PIC X(25).
+
+       01  PublisherInvoiceTable.
+           02 PublisherInvoiceEntry OCCURS 500 TIMES INDEXED BY PIIdx.
+               03 BookNumberPITable       PIC X(5).
+               03 InvoicedCopiesPITable   PIC 9(4).
+
+       01  AtRiskTable.
+           02 AtRiskEntry OCCURS 500 TIMES INDEXED BY ARkIdx.
+               03 BookTitleARk       PIC X(25).
+               03 AuthorNameARk      PIC X(25).
+               03 BookSalesARk       PIC 9(4).
+
+       01  AtRiskCount              PIC 9(4) VALUE ZEROS.
+
+       01  PublisherInvoiceCount    PIC 9(4) VALUE ZEROS.
+
+       01  AuthorRollupTable.
+           02 AuthorRollupEntry OCCURS 100 TIMES INDEXED BY ARIdx.
+               03 AuthorNameAR        PIC X(25).
+               03 AuthorSalesAR       PIC 9(6) VALUE ZEROS.
+
+       01  AuthorRollupCount           PIC 999 VALUE ZEROS.
+
+       01  CategoryRollupTable.
+           02 CategoryRollupEntry OCCURS 50 TIMES INDEXED BY CRIdx.
+               03 CategoryNameCR      PIC X(15).
+               03 CategorySalesCR     PIC 9(6) VALUE ZEROS.
+
+       01  CategoryRollupCount         PIC 99 VALUE ZEROS.
+
+       01  BSException-Detail-Line.
+           02  FILLER                  PIC X(6) VALUE SPACES.
+           02  ExcBookNumberBS         PIC X(5).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcCopiesBS             PIC 99.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcStatusBS             PIC X.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcReasonBS             PIC X(30).
+
+       01  ReconcileException-Detail-Line.
+           02  FILLER                  PIC X(6) VALUE SPACES.
+           02  ExcBookNumberRC         PIC X(5).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcSoldCopiesRC         PIC ZZZ9.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcInvoicedCopiesRC     PIC ZZZ9.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcReasonRC             PIC X(30) VALUE
+               "SOLD/INVOICED COPIES MISMATCH".
+
+       01  Archive-Date                PIC 9(8).
+       01  Archive-Report-Name         PIC X(30).
+
        PROCEDURE DIVISION.
        BEGIN.
+       PERFORM LoadCutoffControl.
+       PERFORM LoadPreviousRankings.
+       PERFORM LoadPublisherInvoice.
        SORT WorkFile ON ASCENDING KEY BookNumberWF
            INPUT PROCEDURE IS SelectSales
            OUTPUT PROCEDURE IS PrintList.
-       STOP RUN.
+       PERFORM WriteRunStats.
+       GOBACK.
+
+      *WriteRunStats appends one records-in/records-out line to the
+      *shared RUNSTATS.DAT audit trail for this run.
+
+       WriteRunStats.
+           ACCEPT RunStatsDate FROM DATE YYYYMMDD
+           ACCEPT RunStatsTime FROM TIME
+           MOVE "BESTSELLERS01" TO RunStatsProgramName
+           MOVE RecordsReadBS TO RunStatsRecordsIn
+           MOVE RecordsReleasedBS TO RunStatsRecordsOut
+           OPEN EXTEND RunStatsFile
+           WRITE RunStatsRec
+           CLOSE RunStatsFile.
+
+      *BSRANK.HIST holds last run's Top-N rankings so this run can
+      *print an UP/DN/-- movement indicator against each title; if
+      *the history file does not exist yet every title simply shows
+      *as a new entry.
+
+       LoadPreviousRankings.
+           MOVE ZEROS TO BookNumberHR
+           OPEN INPUT RankHistoryFile
+           IF RankHistoryStatus = "00"
+               SET Hidx TO 1
+               READ RankHistoryFile
+                   AT END SET EndOfRankHistory TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfRankHistory OR Hidx > 50
+                   MOVE BookNumberHR TO BookNumberPR(Hidx)
+                   MOVE PrevRankHR   TO PrevRankPR(Hidx)
+                   MOVE BookTitleHR  TO BookTitlePR(Hidx)
+                   MOVE AuthorNameHR TO AuthorNamePR(Hidx)
+                   SET Hidx UP BY 1
+                   READ RankHistoryFile
+                       AT END SET EndOfRankHistory TO TRUE
+                   END-READ
+               END-PERFORM
+               COMPUTE PreviousRankCount = Hidx - 1
+               CLOSE RankHistoryFile
+           END-IF.
+
+      *SaveRankHistory overwrites BSRANK.HIST with this run's Top-N
+      *so the next run can compute movement against it in turn.
+
+       SaveRankHistory.
+           OPEN OUTPUT RankHistoryFile
+           PERFORM WriteRankHistoryLine
+               VARYING Rank FROM 1 BY 1 UNTIL Rank > Top-N-Cutoff
+           CLOSE RankHistoryFile.
+
+       WriteRankHistoryLine.
+           IF BookNumber(Rank) NOT = ZERO
+               MOVE BookNumber(Rank) TO BookNumberHR
+               MOVE Rank             TO PrevRankHR
+               MOVE BookTitle(Rank)  TO BookTitleHR
+               MOVE AuthorName(Rank) TO AuthorNameHR
+               WRITE RankHistoryRec
+           END-IF.
+
+      *The cutoff for how many titles make the printed list is read
+      *from BSCUTOFF.DAT so it can be changed without a recompile;
+      *if the control file is missing or blank the list still
+      *defaults to a Top 10.
+
+       LoadCutoffControl.
+           MOVE 10 TO Top-N-Cutoff
+           OPEN INPUT CutoffControlFile
+           IF CutoffFileStatus = "00"
+               READ CutoffControlFile
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CutoffValueCC > ZEROS
+                           MOVE CutoffValueCC TO Top-N-Cutoff
+                       END-IF
+                       IF AtRiskThresholdCC > ZEROS
+                           MOVE AtRiskThresholdCC TO At-Risk-Threshold
+                       END-IF
+               END-READ
+               CLOSE CutoffControlFile
+           END-IF
+           IF Top-N-Cutoff > Max-Rank-Cutoff
+               MOVE Max-Rank-Cutoff TO Top-N-Cutoff
+           END-IF.
+
+      *PUBINV.DAT is the publisher's own record of copies invoiced
+      *per title, loaded once so GetBookRankings can reconcile it
+      *against what BookSalesFile says actually sold.
+
+       LoadPublisherInvoice.
+           OPEN INPUT PublisherInvoiceFile
+           READ PublisherInvoiceFile
+               AT END SET EndOfPublisherInvoice TO TRUE
+           END-READ
+           PERFORM VARYING PIIdx FROM 1 BY 1
+               UNTIL EndOfPublisherInvoice OR PIIdx > 500
+               MOVE BookNumberPI     TO BookNumberPITable(PIIdx)
+               MOVE InvoicedCopiesPI TO InvoicedCopiesPITable(PIIdx)
+               ADD 1 TO PublisherInvoiceCount
+               READ PublisherInvoiceFile
+                   AT END SET EndOfPublisherInvoice TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE PublisherInvoiceFile.
 
        SelectSales.
            OPEN INPUT BookSalesFile.
+           OPEN OUTPUT BookSalesExceptions.
                READ BookSalesFile
                AT END SET EndOfBSF TO TRUE
            END-READ
            PERFORM UNTIL EndOfBSF
+               ADD 1 TO RecordsReadBS
                IF NormalSale
                    RELEASE WorkRec FROM RecordBSF
+                   ADD 1 TO RecordsReleasedBS
+               ELSE
+                   PERFORM WriteBookSalesException
                END-IF
            READ BookSalesFile
                AT END SET EndOfBSF TO TRUE
            END-READ
            END-PERFORM
-       CLOSE BookSalesFile.
+       CLOSE BookSalesFile, BookSalesExceptions.
+
+      *Any BookSalesFile record whose status is not "N" is dropped
+      *from the rankings but still logged so someone can follow up;
+      *EDITFIELD tells a garbled status byte apart from a valid but
+      *non-normal status code.
+
+       WriteBookSalesException.
+           CALL "EDITFIELD" USING SaleStatusBSF, Sale-Status-Class
+           IF Sale-Status-Is-Alpha
+               MOVE "NON-NORMAL SALE STATUS" TO
+                   BookSalesException-Reason
+           ELSE
+               MOVE "INVALID SALE STATUS CODE" TO
+                   BookSalesException-Reason
+           END-IF
+           MOVE BookNumberBSF TO ExcBookNumberBS
+           MOVE CopiesBSF     TO ExcCopiesBS
+           MOVE SaleStatusBSF TO ExcStatusBS
+           MOVE BookSalesException-Reason TO ExcReasonBS
+           WRITE BSExceptionLine FROM BSException-Detail-Line
+               AFTER ADVANCING 1 LINE.
+
+      *A book number that survives to GetBookRankings but has no
+      *matching BookMasterFile record can't be titled/authored on the
+      *report, so it is logged here instead of just DISPLAYed.
+
+       WriteBookMasterException.
+           MOVE PreviousBookNum TO ExcBookNumberBS
+           MOVE ZEROS           TO ExcCopiesBS
+           MOVE SPACE            TO ExcStatusBS
+           MOVE "BOOK NOT FOUND IN MASTER FILE" TO ExcReasonBS
+           WRITE BSExceptionLine FROM BSException-Detail-Line
+               AFTER ADVANCING 1 LINE.
+
+      *ReconcileCopiesSold compares the copies actually released to
+      *this book's total against what the publisher invoiced for it,
+      *so a mismatch gets flagged instead of silently ranking on
+      *whichever number happened to come out of BookSalesFile.
+
+       ReconcileCopiesSold.
+           SET PIIdx TO 1
+           SEARCH PublisherInvoiceEntry
+               AT END NEXT SENTENCE
+               WHEN BookNumberPITable(PIIdx) = PreviousBookNum
+                   IF InvoicedCopiesPITable(PIIdx) NOT = BookSalesTotal
+                       MOVE PreviousBookNum   TO ExcBookNumberRC
+                       MOVE BookSalesTotal    TO ExcSoldCopiesRC
+                       MOVE InvoicedCopiesPITable(PIIdx)
+                           TO ExcInvoicedCopiesRC
+                       WRITE BSExceptionLine
+                           FROM ReconcileException-Detail-Line
+                           AFTER ADVANCING 1 LINE
+                   END-IF
+           END-SEARCH.
 
       *The method PrintList is used for displaying
       *the list of best selling books
@@ -120,31 +522,216 @@
        PrintList.
        OPEN INPUT BookMasterFile
        OPEN OUTPUT ReportFile
+       OPEN EXTEND BookSalesExceptions
+       OPEN OUTPUT CsvExportFile
+       OPEN OUTPUT ReorderExtractFile
            WRITE PrintLine FROM FirstHeading AFTER ADVANCING PAGE.
            WRITE PrintLine FROM SecondHeading AFTER ADVANCING 1 LINE.
            WRITE PrintLine FROM ThirdHeading AFTER ADVANCING 3 LINES.
+           WRITE CsvLine FROM CsvHeaderLine.
 
        RETURN WorkFile
             AT END SET EndOfWorkfile TO TRUE
        END-RETURN
 
-      *The varying condition below specifies that only 10 data will be printed
-      *in the report
+      *The varying condition below specifies that only Top-N-Cutoff
+      *titles will be printed in the report
 
        PERFORM GetBookRankings UNTIL EndOfWorkfile
        PERFORM PrintBookRankings
-           VARYING Rank FROM 1 BY 1 UNTIL Rank > 10
+           VARYING Rank FROM 1 BY 1 UNTIL Rank > Top-N-Cutoff
            WRITE PrintLine FROM Footer AFTER ADVANCING 3 LINES.
-       CLOSE ReportFile, BookMasterFile.
+       PERFORM PrintAuthorRollup.
+       PERFORM PrintCategoryRollup.
+       PERFORM PrintAtRiskTitles.
+       PERFORM PrintDroppedTitles.
+       PERFORM SaveRankHistory.
+       CLOSE ReportFile, BookMasterFile, BookSalesExceptions,
+           CsvExportFile, ReorderExtractFile.
+       PERFORM ArchiveReport.
 
-       PrintBookRankings.
-           MOVE Rank TO PrintRank.
-           MOVE BookNumber(Rank) TO PrintBookNumber
-           MOVE BookTitle(Rank) TO PrintBookTitle
-           MOVE AuthorName(Rank) TO PrintAuthor
-           MOVE BookSales(Rank) TO PrintSales
-           WRITE PrintLine FROM BookRankLine
+      *ArchiveReport keeps a dated history copy of BSLIST.RPT
+      *alongside the current run's copy, instead of letting the next
+      *run's OPEN OUTPUT silently overwrite it, by reading it back and
+      *writing it out again under a filename stamped with today's
+      *date.
+
+       ArchiveReport.
+           ACCEPT Archive-Date FROM DATE YYYYMMDD
+           STRING "BSLIST." DELIMITED BY SIZE
+               Archive-Date DELIMITED BY SIZE
+               ".RPT" DELIMITED BY SIZE
+               INTO Archive-Report-Name
+
+           OPEN INPUT ReportFile
+           OPEN OUTPUT ArchiveReportFile
+           PERFORM CopyReportToArchive
+               UNTIL EndOfReportFile
+           CLOSE ReportFile, ArchiveReportFile.
+
+       CopyReportToArchive.
+           READ ReportFile
+               AT END SET EndOfReportFile TO TRUE
+               NOT AT END WRITE ArchiveReportLine FROM PrintLine
+           END-READ.
+
+      *PrintAuthorRollup lists every author with a book seen this
+      *run and the combined copies sold across all of their titles.
+
+       PrintAuthorRollup.
+           WRITE PrintLine FROM AuthorRollup-Heading-Line
+               AFTER ADVANCING PAGE.
+           WRITE PrintLine FROM SecondHeading AFTER ADVANCING 1 LINE.
+           WRITE PrintLine FROM AuthorRollup-Topic-Line
+               AFTER ADVANCING 2 LINES.
+           PERFORM PrintOneAuthorRollupLine
+               VARYING ARIdx FROM 1 BY 1
+               UNTIL ARIdx > AuthorRollupCount.
+
+       PrintOneAuthorRollupLine.
+           MOVE AuthorNameAR(ARIdx)  TO PrintAuthorRollupName
+           MOVE AuthorSalesAR(ARIdx) TO PrintAuthorRollupSales
+           WRITE PrintLine FROM AuthorRollupLine AFTER ADVANCING 1 LINE.
+
+      *PrintCategoryRollup lists total copies sold within each
+      *genre/category seen on BookMasterFile this run.
+
+       PrintCategoryRollup.
+           WRITE PrintLine FROM CategoryRollup-Heading-Line
+               AFTER ADVANCING PAGE.
+           WRITE PrintLine FROM SecondHeading AFTER ADVANCING 1 LINE.
+           WRITE PrintLine FROM CategoryRollup-Topic-Line
                AFTER ADVANCING 2 LINES.
+           PERFORM PrintOneCategoryRollupLine
+               VARYING CRIdx FROM 1 BY 1
+               UNTIL CRIdx > CategoryRollupCount.
+
+       PrintOneCategoryRollupLine.
+           MOVE CategoryNameCR(CRIdx)  TO PrintCategoryName
+           MOVE CategorySalesCR(CRIdx) TO PrintCategorySales
+           WRITE PrintLine FROM CategoryRollupLine
+               AFTER ADVANCING 1 LINE.
+
+      *PrintAtRiskTitles lists every title whose BookSalesTotal came
+      *in under At-Risk-Threshold, regardless of where (or whether)
+      *it landed on the Top-N list, for return-to-publisher review.
+
+       PrintAtRiskTitles.
+           IF AtRiskCount > 0
+               WRITE PrintLine FROM AtRisk-Heading-Line
+                   AFTER ADVANCING PAGE
+               WRITE PrintLine FROM SecondHeading
+                   AFTER ADVANCING 1 LINE
+               WRITE PrintLine FROM AtRisk-Topic-Line
+                   AFTER ADVANCING 2 LINES
+               PERFORM PrintOneAtRiskLine
+                   VARYING ARkIdx FROM 1 BY 1
+                   UNTIL ARkIdx > AtRiskCount
+           END-IF.
+
+       PrintOneAtRiskLine.
+           MOVE BookTitleARk(ARkIdx)  TO PrintAtRiskTitle
+           MOVE AuthorNameARk(ARkIdx) TO PrintAtRiskAuthor
+           MOVE BookSalesARk(ARkIdx)  TO PrintAtRiskSales
+           WRITE PrintLine FROM AtRiskLine AFTER ADVANCING 1 LINE.
+
+      *PrintDroppedTitles lists last run's Top-N titles that did not
+      *make this run's list, so a title falling off is as visible as
+      *one moving up or entering fresh.
+
+       PrintDroppedTitles.
+           IF PreviousRankCount > 0
+               WRITE PrintLine FROM DroppedTitle-Heading-Line
+                   AFTER ADVANCING PAGE
+               WRITE PrintLine FROM SecondHeading
+                   AFTER ADVANCING 1 LINE
+               WRITE PrintLine FROM DroppedTitle-Topic-Line
+                   AFTER ADVANCING 2 LINES
+               PERFORM CheckOneDroppedTitle
+                   VARYING Hidx FROM 1 BY 1
+                   UNTIL Hidx > PreviousRankCount
+           END-IF.
+
+       CheckOneDroppedTitle.
+           SET Dropped-Title-Not-Listed TO TRUE
+           PERFORM VARYING Dropped-Scan-Rank FROM 1 BY 1
+               UNTIL Dropped-Scan-Rank > Top-N-Cutoff
+               IF BookNumber(Dropped-Scan-Rank) = BookNumberPR(Hidx)
+                   SET Dropped-Title-Still-Listed TO TRUE
+               END-IF
+           END-PERFORM
+           IF Dropped-Title-Not-Listed
+               PERFORM WriteDroppedTitleLine
+           END-IF.
+
+       WriteDroppedTitleLine.
+           MOVE BookTitlePR(Hidx)  TO PrintDroppedTitle
+           MOVE AuthorNamePR(Hidx) TO PrintDroppedAuthor
+           MOVE PrevRankPR(Hidx)   TO PrintDroppedPrevRank
+           WRITE PrintLine FROM DroppedTitleLine
+               AFTER ADVANCING 1 LINE.
+
+      *Rank slots beyond the number of titles BookSalesFile actually
+      *produced are left at their VALUE ZEROS defaults and must not
+      *be printed, exported to the CSV, or saved into rank history
+      *as if they were real entries.
+
+       PrintBookRankings.
+           IF BookNumber(Rank) NOT = ZERO
+               MOVE Rank TO PrintRank
+               MOVE BookNumber(Rank) TO PrintBookNumber
+               MOVE BookTitle(Rank) TO PrintBookTitle
+               MOVE AuthorName(Rank) TO PrintAuthor
+               MOVE BookSales(Rank) TO PrintSales
+               PERFORM FindPreviousRank
+               IF Previous-Rank-Found
+                   IF PrevRankPR(Hidx) > Rank
+                       MOVE "UP " TO PrintMoveArrow
+                       COMPUTE Rank-Diff = PrevRankPR(Hidx) - Rank
+                       MOVE Rank-Diff TO PrintMoveAmount
+                   ELSE
+                       IF PrevRankPR(Hidx) < Rank
+                           MOVE "DN " TO PrintMoveArrow
+                           COMPUTE Rank-Diff = Rank - PrevRankPR(Hidx)
+                           MOVE Rank-Diff TO PrintMoveAmount
+                       ELSE
+                           MOVE "-- " TO PrintMoveArrow
+                           MOVE ZEROS TO PrintMoveAmount
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE "NEW ENTRY" TO PrintMoveArrow
+                   MOVE ZEROS TO PrintMoveAmount
+               END-IF
+               WRITE PrintLine FROM BookRankLine
+                   AFTER ADVANCING 2 LINES
+               PERFORM WriteCsvDetailLine
+           END-IF.
+
+      *WriteCsvDetailLine gives the marketing team the same Top-N
+      *data as the printed report in a form a spreadsheet can read.
+
+       WriteCsvDetailLine.
+           MOVE Rank TO CsvRank
+           MOVE BookNumber(Rank) TO CsvBookNumber
+           MOVE BookTitle(Rank) TO CsvTitle
+           MOVE AuthorName(Rank) TO CsvAuthor
+           MOVE BookSales(Rank) TO CsvSales
+           MOVE PrintMoveArrow TO CsvMovement
+           WRITE CsvLine FROM CsvDetailLine.
+
+      *FindPreviousRank looks the current rank slot's book number up
+      *in last run's Top-N; Hidx is left pointing at the match for
+      *the caller to use.
+
+       FindPreviousRank.
+           SET Previous-Rank-Not-Found TO TRUE
+           SET Hidx TO 1
+           SEARCH PreviousRankEntry
+               AT END SET Previous-Rank-Not-Found TO TRUE
+               WHEN BookNumberPR(Hidx) = BookNumber(Rank)
+                   SET Previous-Rank-Found TO TRUE
+           END-SEARCH.
 
        GetBookRankings.
            MOVE BookNumberWF TO PreviousBookNum
@@ -157,20 +744,97 @@
        END-RETURN
        END-PERFORM
 
+       MOVE PreviousBookNum TO ReorderBookNumber
+       MOVE BookSalesTotal  TO ReorderBookSalesTotal
+       WRITE ReorderExtractLine
+
+       SET Book-Master-Not-Found TO TRUE
        PERFORM WITH TEST AFTER UNTIL BookNumberBMF = PreviousBookNum
+           OR EndOfBookMasterFile
        READ BookMasterFile
-           AT END DISPLAY "IN C-B-R END-OF-BMF ENCOUNTERED"
+           AT END SET EndOfBookMasterFile TO TRUE
        END-READ
        END-PERFORM
 
+       IF NOT EndOfBookMasterFile
+           AND BookNumberBMF = PreviousBookNum
+           SET Book-Master-Found TO TRUE
+       END-IF
+
+       IF Book-Master-Found
+           MOVE BookNumberBMF TO Ranking-BookNumber
+           MOVE BookTitleBMF  TO Ranking-BookTitle
+           MOVE AuthorBMF     TO Ranking-AuthorName
+           PERFORM AddToAuthorRollup
+           PERFORM AddToCategoryRollup
+           PERFORM CheckAtRisk
+       ELSE
+           PERFORM WriteBookMasterException
+           MOVE PreviousBookNum          TO Ranking-BookNumber
+           MOVE "TITLE NOT AVAILABLE"    TO Ranking-BookTitle
+           MOVE "UNKNOWN"                TO Ranking-AuthorName
+       END-IF
+
+       PERFORM ReconcileCopiesSold
+
        PERFORM CheckBookRank
-           VARYING Rank FROM 10 BY -1 UNTIL Rank < 1.
+           VARYING Rank FROM Top-N-Cutoff BY -1 UNTIL Rank < 1.
+
+      *AddToAuthorRollup accumulates copies sold across every one of
+      *an author's titles, not just the ones that make the Top-N.
+
+       AddToAuthorRollup.
+           SET ARIdx TO 1
+           SEARCH AuthorRollupEntry
+               AT END PERFORM AddNewAuthorRollupEntry
+               WHEN AuthorNameAR(ARIdx) = AuthorBMF
+                   ADD BookSalesTotal TO AuthorSalesAR(ARIdx)
+           END-SEARCH.
+
+       AddNewAuthorRollupEntry.
+           IF AuthorRollupCount < 100
+               ADD 1 TO AuthorRollupCount
+               MOVE AuthorBMF       TO AuthorNameAR(AuthorRollupCount)
+               MOVE BookSalesTotal  TO AuthorSalesAR(AuthorRollupCount)
+           END-IF.
+
+      *AddToCategoryRollup mirrors AddToAuthorRollup, but keyed on
+      *CategoryBMF, to break sales out by genre/category.
+
+       AddToCategoryRollup.
+           SET CRIdx TO 1
+           SEARCH CategoryRollupEntry
+               AT END PERFORM AddNewCategoryRollupEntry
+               WHEN CategoryNameCR(CRIdx) = CategoryBMF
+                   ADD BookSalesTotal TO CategorySalesCR(CRIdx)
+           END-SEARCH.
+
+       AddNewCategoryRollupEntry.
+           IF CategoryRollupCount < 50
+               ADD 1 TO CategoryRollupCount
+               MOVE CategoryBMF   TO CategoryNameCR(CategoryRollupCount)
+               MOVE BookSalesTotal
+                   TO CategorySalesCR(CategoryRollupCount)
+           END-IF.
+
+      *CheckAtRisk builds a companion list of slow-selling titles,
+      *keyed off the same BookSalesTotal CheckBookRank uses for the
+      *Top-N, so buying can see the bottom of the catalog as well.
+
+       CheckAtRisk.
+           IF BookSalesTotal < At-Risk-Threshold
+               AND AtRiskCount < 500
+               ADD 1 TO AtRiskCount
+               MOVE BookTitleBMF   TO BookTitleARk(AtRiskCount)
+               MOVE AuthorBMF      TO AuthorNameARk(AtRiskCount)
+               MOVE BookSalesTotal TO BookSalesARk(AtRiskCount)
+           END-IF.
 
        CheckBookRank.
            IF BookSalesTotal >= BookSales(Rank)
                MOVE BookDetails(Rank) TO BookDetails(Rank + 1)
-               MOVE BookNumberBMF TO BookNumber(Rank)
-               MOVE BookTitleBMF TO BookTitle(Rank)
-               MOVE AuthorBMF TO AuthorName(Rank)
+               MOVE Ranking-BookNumber TO BookNumber(Rank)
+               MOVE Ranking-BookTitle TO BookTitle(Rank)
+               MOVE Ranking-AuthorName TO AuthorName(Rank)
                MOVE BookSalesTotal TO BookSales(Rank)
            END-IF.
