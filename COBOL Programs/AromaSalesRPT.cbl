@@ -1,117 +1,189 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Sales commission report - applies a rep commission
+      *          percentage to each customer's essential-oil sales
+      *          value and prints a payable-commission list.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AROMASALESRPT01.
+       PROGRAM-ID. AROMASALESCOMM01.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SalesFile ASSIGN TO "Sales.dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SummaryReport ASSIGN TO "AromaSales.rpt"
+           SELECT CommissionReport ASSIGN TO "AromaCommission.rpt"
                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SortFile ASSIGN TO "SortSale.dat"
+           SELECT CommissionRateFile ASSIGN TO "CommRates.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OilPricesFile ASSIGN TO "OilPrices.dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
            SELECT WorkFile ASSIGN TO "SORT.TMP".
        DATA DIVISION.
        FILE SECTION.
 
        FD SalesFile.
-       01  SalesRecord.
-           88 End-Of-Sales-File    VALUE HIGH-VALUES.
-           02  CustomerIDSF              PIC X(5).
-           02  CustomerNameSF            PIC X(20).
-           02  OilIDSF.
-               03  FILLER              PIC X.
-               88 EssentialOil   VALUE "E".
-               03  OilNameSF         PIC 99.
-           02 UnitSizeSF             PIC 99.
-           02 UnitSoldSF            PIC 999.
+           COPY SALESREC.
 
        SD WorkFile.
-       01 WorkRecord.
-       88 End-Of-Work-File VALUE HIGH-VALUES.
-           02  CustomerIDWF              PIC X(5).
-           02  CustomerNameWF            PIC X(20).
-           02  OilIDWF.
-               03 FILLER               PIC X.
-               03 OilNumWF           PIC 99.
-           02 UnitSizeWF             PIC 99.
-           02 UnitsSoldWF            PIC 999.
-
-       FD SummaryReport.
+           COPY WORKREC.
+
+       FD CommissionReport.
            01 PrintLine                   PIC X(64).
 
-       FD SortFile.
-           01 SortedRecord                   PIC X(33).
+       FD CommissionRateFile.
+       01 CommissionRateRec.
+           88 EndOfCommissionRates   VALUE HIGH-VALUES.
+           02  RepIDCR                PIC X(5).
+           02  CommissionPctCR        PIC V99.
+
+       FD OilPricesFile.
+       01 OilPriceRec.
+           88 EndOfOilPrices    VALUE HIGH-VALUES.
+           02  OilNumberOP           PIC 99.
+           02  OilCostOP             PIC 99V99.
 
        WORKING-STORAGE SECTION.
        01  Oils-Table.
-        02  Oil-Cost-Values.
-        03 FILLER               PIC X(40)
-                VALUE "0041003200450050002910250055003900650075".
-        03 FILLER               PIC X(40)
-                VALUE "0080004400500063006500550085004812500065".
-        03 FILLER               PIC X(40)
-                    VALUE "0060005500670072006501250085006511150105".
-        02  FILLER REDEFINES Oil-Cost-VALUES.
-        03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+        02  OIL-COST           PIC 99V99 OCCURS 30 TIMES VALUE ZEROS.
 
        01  Report-Heading-Line         PIC X(44)
-            VALUE "              AROMAMORA SUMMARY SALES REPORT".
+            VALUE "         AROMAMORA SALES COMMISSION REPORT".
 
        01  Report-Heading-Underline.
         02  FILLER                  PIC X(13) VALUE SPACES.
         02  FILLER                  PIC X(32) VALUE ALL "-".
 
        01  Topic-Heading-Line.
-        02  FILLER                  PIC BX(13) VALUE " CUSTOMER NAME".
-            02  FILLER                  PIC X(8) VALUE SPACES.
-        02  FILLER                  PIC X(10) VALUE "CUST-ID   ".
-        02  FILLER                  PIC X(8) VALUE "SALES   ".
-       02  FILLER                  PIC X(11) VALUE "QTY SOLD   ".
-        02  FILLER                  PIC X(11) VALUE "SALES VALUE".
-
-       01  Cust-Sales-Line.
-           02  Prn-Cust-Name           PIC X(20).
-           02  Prn-Cust-Id             PIC BBB9(5).
-           02  Prn-Cust-Sales          PIC BBBBBZZ9.
-           02  Prn-Qty-Sold            PIC BBBBBZZ,ZZ9.
-           02  Prn-Sales-Value         PIC BBBB$$$,$$9.99.
-
-       01  Total-Sales-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER            PIC X(19) VALUE "TOTAL SALES       :".
-           02  Prn-Total-Sales         PIC BBBBBBZZ,ZZ9.
-
-
-       01  Total-Qty-Sold-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER           PIC X(19) VALUE "TOTAL QTY SOLD    :".
-           02  Prn-Total-Qty-Sold      PIC BBBBBZZZ,ZZ9.
-
-       01  Total-Sales-Value-Line.
+           02  FILLER               PIC BX(13) VALUE " CUSTOMER NAME".
+           02  FILLER               PIC X(8) VALUE SPACES.
+           02  FILLER               PIC X(10) VALUE "CUST-ID   ".
+           02  FILLER               PIC X(13) VALUE "SALES VALUE  ".
+           02  FILLER               PIC X(11) VALUE "COMMISSION".
+
+       01  CommissionLine.
+           02  PrintCustomerName           PIC X(20).
+           02  PrintCustomerID             PIC BBB9(5).
+           02  PrintCustomerSalesValue     PIC BBB$$$,$$9.99.
+           02  PrintCommissionAmount       PIC BBB$$$,$$9.99.
+
+       01  TotalCommissionLine.
            02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER          PIC X(19) VALUE "TOTAL SALES VALUE :".
-           02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
+           02  FILLER          PIC X(19) VALUE "TOTAL COMMISSION  :".
+           02  PrintTotalCommission   PIC B$$$$,$$9.99.
 
-       01  Cust-Totals.
-           02  Cust-Sales              PIC 999.
-           02  Cust-Qty-Sold           PIC 9(5).
-           02  Cust-Sales-Value        PIC 9(5)V99.
+       01  CustomerTotal.
+           02  CustomerSalesValue        PIC 9(5)V99.
 
-       01  Final-Totals.
-           02  Total-Sales             PIC 9(5)    VALUE ZEROS.
-           02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
-           02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
+       01  FinalTotal.
+           02  TotalSalesValue      PIC 9(6)V99 VALUE ZEROS.
+           02  TotalCommission      PIC 9(6)V99 VALUE ZEROS.
 
        01  Temp-Variables.
-            02  Sale-Qty-Sold           PIC 99999.
-            02  Value-Of-Sale           PIC 999999V99.
-            02  Prev-Cust-Id            PIC X(5).
+            02  SaleQuantitySold          PIC 99999.
+            02  SaleValue           PIC 999999V99.
+            02  PreviousCustomerID            PIC X(5).
+            02  CommissionAmount           PIC 9(5)V99.
+
+       01  CommissionRate                PIC V99 VALUE .10.
 
        PROCEDURE DIVISION.
+       CreateCommissionReport.
+        PERFORM LoadOilPrices.
+        PERFORM LoadCommissionRate.
+
+        SORT WorkFile ON ASCENDING CustomerNameWF
+         INPUT PROCEDURE IS ChooseOil
+         OUTPUT PROCEDURE IS PrintCommissionReport.
+
+       STOP RUN.
+
+       LoadOilPrices.
+       OPEN INPUT OilPricesFile.
+       READ OilPricesFile
+        AT END SET EndOfOilPrices TO TRUE
+       END-READ.
+
+       PERFORM UNTIL EndOfOilPrices
+           MOVE OilCostOP TO OIL-COST(OilNumberOP)
+           READ OilPricesFile
+               AT END SET EndOfOilPrices TO TRUE
+           END-READ
+       END-PERFORM.
+
+       CLOSE OilPricesFile.
+
+       ChooseOil.
+       OPEN INPUT SalesFile.
+       READ SalesFile
+        AT END SET End-Of-Sales-File TO TRUE
+       END-READ.
+
+       PERFORM UNTIL End-Of-Sales-File
+           IF EssentialOil
+               RELEASE WorkRecord FROM SalesRecord
+           END-IF
+       READ SalesFile
+           AT END SET End-Of-Sales-File TO TRUE
+       END-READ
+       END-PERFORM.
+
+         CLOSE SalesFile.
+
+       PrintCommissionReport.
+       OPEN OUTPUT CommissionReport.
+       WRITE PrintLine FROM Report-Heading-Line AFTER
+       ADVANCING 1 LINE.
+       WRITE PrintLine FROM Report-Heading-Underline AFTER
+       ADVANCING 1 LINE.
+       WRITE PrintLine FROM Topic-Heading-Line AFTER ADVANCING 3 LINES.
+
+       RETURN WorkFile
+        AT END SET End-Of-Work-File TO TRUE
+       END-RETURN.
+
+       PERFORM PrintCommissionLine UNTIL End-Of-Work-File.
+
+       MOVE TotalCommission TO PrintTotalCommission.
+       WRITE PrintLine FROM TotalCommissionLine AFTER ADVANCING
+           3 LINES.
+
+       CLOSE CommissionReport.
+
+       PrintCommissionLine.
+       MOVE ZEROS TO CustomerTotal.
+       MOVE CustomerIDWF TO PrintCustomerID, PreviousCustomerID.
+       MOVE CustomerNameWF TO PrintCustomerName.
+
+        PERFORM UNTIL CustomerIDWF NOT = PreviousCustomerID
+        COMPUTE SaleQuantitySold = UnitSizeWF * UnitSoldWF
+
+        COMPUTE SaleValue = SaleQuantitySold * OIL-COST(OilNumWF)
+        ADD SaleValue TO CustomerSalesValue, TotalSalesValue
+
+        RETURN WorkFile
+            AT END SET End-Of-Work-File TO TRUE
+        END-RETURN
+        END-PERFORM.
+
+        COMPUTE CommissionAmount ROUNDED =
+            CustomerSalesValue * CommissionRate
+        ADD CommissionAmount TO TotalCommission
+
+        MOVE CustomerSalesValue TO PrintCustomerSalesValue.
+        MOVE CommissionAmount TO PrintCommissionAmount.
+
+       WRITE PrintLine FROM CommissionLine AFTER ADVANCING 2 LINES.
+
+       LoadCommissionRate.
+       OPEN INPUT CommissionRateFile
+       READ CommissionRateFile
+           AT END SET EndOfCommissionRates TO TRUE
+       END-READ
+       IF NOT EndOfCommissionRates
+           MOVE CommissionPctCR TO CommissionRate
+       END-IF
+       CLOSE CommissionRateFile.
+
        END-PROGRAM.
