@@ -1,35 +1,146 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Configurable calculator - the iteration count and the
+      *           set of operators enabled for the run are read from
+      *           CALCCTL.DAT instead of being hardcoded, so this one
+      *           program replaces the separate fixed +/* loop and the
+      *           separate one-shot +/-/*// demo (variablesExample.cob)
+      *           that used to exist side by side.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Iteration-If.
        AUTHOR.  Michael Coughlan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CalcControlFile ASSIGN TO "CALCCTL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CalcControlFileStatus.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD CalcControlFile.
+       01 CalcControlRec.
+           02 IterationCountCC    PIC 99.
+           02 AllowedOperatorsCC  PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01  Num1           PIC 9  VALUE ZEROS.
-       01  Num2           PIC 9  VALUE ZEROS.
-       01  Result         PIC 99 VALUE ZEROS.
+       01  Num1           PIC 9(3) VALUE ZEROS.
+       01  Num2           PIC 9(3) VALUE ZEROS.
+       01  Result         PIC 9(6) VALUE ZEROS.
        01  Operator       PIC X  VALUE SPACE.
 
+       01  CalcControlFileStatus  PIC XX.
+       01  Iteration-Count        PIC 99 VALUE 3.
+       01  Iter-Idx               PIC 99.
+
+       01  Allowed-Operators      PIC X(4) VALUE "+*  ".
+       01  Allowed-Op-Table REDEFINES Allowed-Operators.
+           02  Allowed-Op OCCURS 4 TIMES INDEXED BY OpIdx PIC X.
+
+       01  Operator-Allowed-Switch PIC X VALUE "N".
+           88  Operator-Is-Allowed    VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
        Calculator.
-       PERFORM 3 TIMES
-       DISPLAY "Enter First Number      : "
-       ACCEPT Num1
-       DISPLAY "Enter Second Number     : "
-       ACCEPT Num2
-       DISPLAY "Enter operator (+ or *) : "
-       ACCEPT Operator
-       IF Operator = "+" THEN
-          ADD Num1, Num2 GIVING Result
-       END-IF
-       IF Operator = "*" THEN
-          MULTIPLY Num1 BY Num2 GIVING Result
-       END-IF
-       DISPLAY "Result is = ", Result
-       END-PERFORM.
-       STOP RUN.
+           PERFORM LoadCalcControl
+           PERFORM RunOneCalculation
+               VARYING Iter-Idx FROM 1 BY 1
+               UNTIL Iter-Idx > Iteration-Count
+           STOP RUN.
+
+      *LoadCalcControl reads the optional iteration-count and
+      *allowed-operator-set control record, the same optional-control-
+      *file pattern as BestSellers01's LoadCutoffControl; a missing or
+      *blank control file leaves the built-in 3-iteration, "+*"
+      *defaults in effect.
+
+       LoadCalcControl.
+           OPEN INPUT CalcControlFile
+           IF CalcControlFileStatus = "00"
+               READ CalcControlFile
+               IF CalcControlFileStatus = "00"
+                   IF IterationCountCC > ZEROS
+                       MOVE IterationCountCC TO Iteration-Count
+                   END-IF
+                   IF AllowedOperatorsCC NOT = SPACES
+                       MOVE AllowedOperatorsCC TO Allowed-Operators
+                   END-IF
+               END-IF
+               CLOSE CalcControlFile
+           END-IF.
+
+       RunOneCalculation.
+           DISPLAY "Enter First Number      : "
+           ACCEPT Num1
+           DISPLAY "Enter Second Number     : "
+           ACCEPT Num2
+           DISPLAY "Enter operator (+, -, * or /) : "
+           ACCEPT Operator
+           PERFORM CheckOperatorAllowed
+           IF Operator-Is-Allowed
+               EVALUATE Operator
+                   WHEN "+" PERFORM DoAdd
+                   WHEN "-" PERFORM DoSubtract
+                   WHEN "*" PERFORM DoMultiply
+                   WHEN "/" PERFORM DoDivide
+                   WHEN OTHER
+                       DISPLAY "Unrecognized operator"
+               END-EVALUATE
+               DISPLAY "Result is = ", Result
+           ELSE
+               DISPLAY "Operator not enabled by the calculator "
+                   "control file"
+           END-IF.
+
+      *CheckOperatorAllowed confirms the entered Operator is one of
+      *the (at most 4) characters in Allowed-Operators for this run.
+
+       CheckOperatorAllowed.
+           SET Operator-Is-Allowed TO FALSE
+           SET OpIdx TO 1
+           SEARCH Allowed-Op
+               AT END CONTINUE
+               WHEN Allowed-Op(OpIdx) = Operator
+                   SET Operator-Is-Allowed TO TRUE
+           END-SEARCH.
+
+       DoAdd.
+           ADD Num1, Num2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "Result too large to display"
+                   MOVE ZEROS TO Result
+           END-ADD.
+
+       DoSubtract.
+           IF Num2 > Num1
+               DISPLAY "Difference cannot be represented"
+               MOVE ZEROS TO Result
+           ELSE
+               SUBTRACT Num2 FROM Num1 GIVING Result
+                   ON SIZE ERROR
+                       DISPLAY "Difference cannot be represented"
+                       MOVE ZEROS TO Result
+               END-SUBTRACT
+           END-IF.
+
+       DoMultiply.
+           MULTIPLY Num1 BY Num2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "Result too large to display"
+                   MOVE ZEROS TO Result
+           END-MULTIPLY.
+
+       DoDivide.
+           IF Num2 = ZERO
+               DISPLAY "Cannot divide by zero"
+               MOVE ZEROS TO Result
+           ELSE
+               DIVIDE Num1 BY Num2 GIVING Result
+                   ON SIZE ERROR
+                       DISPLAY "Quotient too large to display"
+                       MOVE ZEROS TO Result
+               END-DIVIDE
+           END-IF.
