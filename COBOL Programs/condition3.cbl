@@ -1,11 +1,15 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Fixed 5-iteration arithmetic demo, hardened against
+      *           divide-by-zero and overflow the same way the
+      *           configurable calculator (IterIf.cbl) is; PROGRAM-ID
+      *           renamed off of Iteration-If, which that program now
+      *           owns, to clear the name collision between the two.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  Iteration-If.
+       PROGRAM-ID.  ARITHDEMO01.
        AUTHOR.
 
        DATA DIVISION.
@@ -14,28 +18,57 @@
        01  Num2           PIC 9(2).
        01  Result         PIC 9(3).
        01  Operator       PIC X  VALUE SPACE.
+       01  Iter-Idx       PIC 9.
 
        PROCEDURE DIVISION.
        Calculator.
-       PERFORM 5 TIMES
-       DISPLAY "Enter First Number      : " WITH NO ADVANCING
-       ACCEPT Num1
-       DISPLAY "Enter Second Number     : " WITH NO ADVANCING
-       ACCEPT Num2
-       DISPLAY "Enter operator (+, -, * or /) : " WITH NO ADVANCING
-       ACCEPT Operator
-       IF Operator = "+" THEN
-          ADD Num1, Num2 GIVING Result
-       END-IF
-       IF Operator = "-" THEN
-          SUBTRACT Num1 FROM Num2 GIVING Result
-       END-IF
-       IF Operator = "*" THEN
-          MULTIPLY Num1 BY Num2 GIVING Result
-       END-IF
-       IF Operator = "/" THEN
-          DIVIDE Num1 BY Num2 GIVING Result
-       END-IF
-       DISPLAY "Result is = ", Result
-       END-PERFORM.
-       STOP RUN.
+           PERFORM RunOneCalculation
+               VARYING Iter-Idx FROM 1 BY 1 UNTIL Iter-Idx > 5
+           STOP RUN.
+
+       RunOneCalculation.
+           DISPLAY "Enter First Number      : " WITH NO ADVANCING
+           ACCEPT Num1
+           DISPLAY "Enter Second Number     : " WITH NO ADVANCING
+           ACCEPT Num2
+           DISPLAY "Enter operator (+, -, * or /) : " WITH NO ADVANCING
+           ACCEPT Operator
+           IF Operator = "+" THEN
+              ADD Num1, Num2 GIVING Result
+                  ON SIZE ERROR
+                      DISPLAY "Result too large to display"
+                      MOVE ZEROS TO Result
+              END-ADD
+           END-IF
+           IF Operator = "-" THEN
+              IF Num1 > Num2
+                  DISPLAY "Difference cannot be represented"
+                  MOVE ZEROS TO Result
+              ELSE
+                  SUBTRACT Num1 FROM Num2 GIVING Result
+                      ON SIZE ERROR
+                          DISPLAY "Difference cannot be represented"
+                          MOVE ZEROS TO Result
+                  END-SUBTRACT
+              END-IF
+           END-IF
+           IF Operator = "*" THEN
+              MULTIPLY Num1 BY Num2 GIVING Result
+                  ON SIZE ERROR
+                      DISPLAY "Result too large to display"
+                      MOVE ZEROS TO Result
+              END-MULTIPLY
+           END-IF
+           IF Operator = "/" THEN
+              IF Num2 = ZERO
+                  DISPLAY "Cannot divide by zero"
+                  MOVE ZEROS TO Result
+              ELSE
+                  DIVIDE Num1 BY Num2 GIVING Result
+                      ON SIZE ERROR
+                          DISPLAY "Quotient too large to display"
+                          MOVE ZEROS TO Result
+                  END-DIVIDE
+              END-IF
+           END-IF
+           DISPLAY "Result is = ", Result.
