@@ -15,50 +15,120 @@
                  ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SortFile ASSIGN TO "SortSale.dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NonEssSortFile ASSIGN TO "SortSaleNonEssential.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
            SELECT WorkFile ASSIGN TO "SORT.TMP".
+           SELECT NonEssentialWorkFile ASSIGN TO "SORT2.TMP".
+           SELECT CustomerMasterFile ASSIGN TO "CustMast.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SalesExceptions ASSIGN TO "SalesExceptions.rpt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OilPricesFile ASSIGN TO "OilPrices.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TopOilsReport ASSIGN TO "TopOils.rpt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MtdYtdFile ASSIGN TO "MtdYtd.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "AromaChkpt.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CheckpointFileStatus.
+           SELECT RunStatsFile ASSIGN TO "RUNSTATS.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GLExtractFile ASSIGN TO "GLEXTRACT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArchiveReportFile ASSIGN TO Archive-Report-Name
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArchiveSortFile ASSIGN TO Archive-Sort-Name
+                 ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
        FD SalesFile.
-       01  SalesRecord.
-           88 End-Of-Sales-File    VALUE HIGH-VALUES.
-           02  CustomerIDSF              PIC X(5).
-           02  CustomerNameSF            PIC X(20).
-           02  OilIDSF.
-               03  FILLER              PIC X.
-               88 EssentialOil   VALUE "E".
-               03  OilNameSF         PIC 99.
-           02 UnitSizeSF             PIC 99.
-           02 UnitSoldSF            PIC 999.
+           COPY SALESREC.
 
        SD WorkFile.
-       01 WorkRecord.
-       88 End-Of-Work-File VALUE HIGH-VALUES.
-           02  CustomerIDWF              PIC X(5).
-           02  CustomerNameWF            PIC X(20).
-           02  OilIDWF.
-               03 FILLER               PIC X.
-               03 OilNumWF           PIC 99.
-           02 UnitSizeWF             PIC 99.
-           02 UnitSoldWF            PIC 999.
+           COPY WORKREC.
 
        FD SummaryReport.
            01 PrintLine                   PIC X(64).
+               88 EndOfSummaryReport          VALUE HIGH-VALUES.
 
        FD SortFile.
            01 SortedRecord                   PIC X(33).
+               88 EndOfSortFile                  VALUE HIGH-VALUES.
+
+       FD ArchiveReportFile.
+           01 ArchiveReportLine           PIC X(64).
+
+       FD ArchiveSortFile.
+           01 ArchiveSortLine                PIC X(33).
+
+       FD NonEssSortFile.
+           01 NonEssentialSortedRecord       PIC X(33).
+
+       FD CustomerMasterFile.
+       01 CustomerMasterRec.
+           88 EndOfCustomerMaster    VALUE HIGH-VALUES.
+           02  CustomerIDCM              PIC X(5).
+           02  CustomerNameCM            PIC X(20).
+           02  CustomerAddressCM         PIC X(25).
+           02  CustomerTerritoryCM       PIC XX.
+
+       FD SalesExceptions.
+       01 ExceptionLine                 PIC X(70).
+
+       FD OilPricesFile.
+       01 OilPriceRec.
+           88 EndOfOilPrices    VALUE HIGH-VALUES.
+           02  OilNumberOP           PIC 99.
+           02  OilCostOP             PIC 99V99.
+
+       FD TopOilsReport.
+       01 TopOilsLine                   PIC X(64).
+
+       FD CheckpointFile.
+       01 CheckpointRec.
+           02  CheckpointCustomerName    PIC X(20).
+           02  CheckpointTotalSales      PIC 9(5).
+           02  CheckpointTotalQty        PIC 9(6).
+           02  CheckpointTotalValue      PIC 9(6)V99.
+
+       FD RunStatsFile.
+           COPY RUNSTATS.
+
+       FD GLExtractFile.
+       01 GLExtractLine.
+           02  GLCustomerName        PIC X(20).
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  GLExtractDate         PIC 9(8).
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  GLTotalSalesValue     PIC 9(6)V99.
+
+       FD MtdYtdFile.
+       01 MtdYtdRec.
+           02  MTDSalesValue         PIC 9(7)V99.
+           02  MTDQuantitySold       PIC 9(7).
+           02  YTDSalesValue         PIC 9(8)V99.
+           02  YTDQuantitySold       PIC 9(8).
+           02  LastRunMonth          PIC 99.
+           02  LastRunYear           PIC 9(4).
+
+       SD NonEssentialWorkFile.
+       01 NonEssentialWorkRecord.
+       88 End-Of-NonEssential-Work-File VALUE HIGH-VALUES.
+           02  CustomerIDWF2             PIC X(5).
+           02  CustomerNameWF2           PIC X(20).
+           02  OilIDWF2.
+               03 FILLER               PIC X.
+               03 OilNumWF2          PIC 99.
+           02 UnitSizeWF2            PIC 99.
+           02 UnitSoldWF2           PIC 999.
 
        WORKING-STORAGE SECTION.
+       01  GL-Extract-Date            PIC 9(8).
+
        01  Oils-Table.
-        02  Oil-Cost-Values.
-        03 FILLER               PIC X(40)
-                VALUE "0041003200450050002910250055003900650075".
-        03 FILLER               PIC X(40)
-                VALUE "0080004400500063006500550085004812500065".
-        03 FILLER               PIC X(40)
-                    VALUE "0060005500670072006501250085006511150105".
-        02  FILLER REDEFINES Oil-Cost-VALUES.
-        03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+        02  OIL-COST           PIC 99V99 OCCURS 30 TIMES VALUE ZEROS.
 
        01  Report-Heading-Line         PIC X(44)
             VALUE "              AROMAMORA SUMMARY SALES REPORT".
@@ -75,6 +145,18 @@
            02  FILLER               PIC X(11) VALUE "QTY SOLD   ".
            02  FILLER               PIC X(11) VALUE "SALES VALUE".
 
+       01  TransactionDetailLine.
+           02  FILLER                  PIC X(8) VALUE SPACES.
+           02  PrintTransOilNumber     PIC ZZ9.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  PrintTransUnitSize      PIC Z9.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  PrintTransUnitSold      PIC ZZ9.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  PrintTransQuantitySold  PIC ZZZZ9.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  PrintTransSaleValue     PIC ZZ,ZZ9.99.
+
        01  CustomerSalesLine.
            02  PrintCustomerName           PIC X(20).
            02  PrintCustomerID             PIC BBB9(5).
@@ -87,10 +169,10 @@
            02  FILLER            PIC X(19) VALUE "TOTAL SALES       :".
            02  PrintTotalSales         PIC BBBBBBZZ,ZZ9.
 
-       01  TotalQuantitySold.
+       01  TotalQuantitySoldLine.
            02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER           PIC X(19) VALUE "TOTAL QTY SOLD    :".
-           02  PrintTotalQualitySold      PIC BBBBBZZZ,ZZ9.
+           02  PrintTotalQuantitySold      PIC BBBBBZZZ,ZZ9.
 
        01  TotalSalesValueLine.
            02  FILLER                  PIC X(33) VALUE SPACES.
@@ -112,83 +194,809 @@
             02  SaleValue           PIC 999999V99.
             02  PreviousCustomerID            PIC X(5).
 
+       01  Group-Detail-Count          PIC 9(3) VALUE ZEROS.
+       01  Group-Detail-Table.
+           02  Group-Detail-Rec OCCURS 500 TIMES
+               INDEXED BY GDIdx            PIC X(33).
+
+       01  NonEssential-Heading-Line    PIC X(48)
+            VALUE "          NON-ESSENTIAL OIL SALES SUMMARY REPORT".
+
+       01  CustomerTotal2.
+           02  CustomerSales2              PIC 999.
+           02  CustomerQuantitySold2           PIC 9(5).
+           02  CustomerSalesValue2        PIC 9(5)V99.
+
+       01  FinalTotal2.
+           02  TotalSales2           PIC 9(5)    VALUE ZEROS.
+           02  TotalQuantitySold2          PIC 9(6)    VALUE ZEROS.
+           02  TotalSalesValue2      PIC 9(6)V99 VALUE ZEROS.
+
+       01  Temp-Variables2.
+            02  SaleQuantitySold2          PIC 99999.
+            02  SaleValue2           PIC 999999V99.
+            02  PreviousCustomerID2            PIC X(5).
+
+       01  Territory-Code-Table.
+        02  Territory-Code-Values.
+         03  FILLER              PIC X(17) VALUE "NENortheast      ".
+         03  FILLER              PIC X(17) VALUE "SESoutheast      ".
+         03  FILLER              PIC X(17) VALUE "MWMidwest        ".
+         03  FILLER              PIC X(17) VALUE "SWSouthwest      ".
+         03  FILLER              PIC X(17) VALUE "WNWest           ".
+        02  FILLER REDEFINES Territory-Code-Values.
+         03  Territory-Entry OCCURS 5 TIMES INDEXED BY TIdx.
+            04  TerritoryCode        PIC XX.
+            04  TerritoryName        PIC X(15).
+
+       01  Territory-Totals.
+           02  TerritorySalesValue OCCURS 5 TIMES PIC 9(7)V99
+                   VALUE ZEROS.
+
+       01  CustomerMasterTable.
+           02  CustomerMasterEntry OCCURS 500 TIMES
+                   INDEXED BY CMIdx.
+               03  CustIDTable          PIC X(5).
+               03  CustTerritoryTable   PIC XX.
+
+       01  CustomerMasterCount        PIC 9(4) VALUE ZEROS.
+
+       01  TerritoryLookupID          PIC X(5).
+       01  TerritoryLookupValue       PIC 9(5)V99.
+
+       01  Record-Status               PIC X VALUE "V".
+           88  Record-Is-Valid         VALUE "V".
+           88  Record-Is-Invalid       VALUE "I".
+
+       01  Exception-Reason            PIC X(30) VALUE SPACES.
+
+       01  Oil-Type-Flag-Class         PIC X.
+           88  Oil-Type-Flag-Is-Alpha    VALUE "A".
+
+       01  Exception-Detail-Line.
+           02  FILLER                  PIC X(6) VALUE SPACES.
+           02  ExcCustomerID           PIC X(5).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcCustomerName         PIC X(20).
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  ExcReason               PIC X(30).
+
+       01  Oil-Sales-Totals.
+           02  Oil-Sales-Entry OCCURS 30 TIMES.
+               03  OilQtySold           PIC 9(7) VALUE ZEROS.
+               03  OilSalesValue        PIC 9(7)V99 VALUE ZEROS.
+
+       01  Oil-Rank-Used-Table.
+           02  Oil-Rank-Used OCCURS 30 TIMES PIC X VALUE "N".
+
+       01  Oil-Rank-By-Qty-Table.
+           02  Oil-Rank-Qty-Entry OCCURS 10 TIMES.
+               03  RankedOilNumQ        PIC 99.
+               03  RankedOilQty         PIC 9(7).
+
+       01  Oil-Rank-By-Value-Table.
+           02  Oil-Rank-Value-Entry OCCURS 10 TIMES.
+               03  RankedOilNumV        PIC 99.
+               03  RankedOilValue       PIC 9(7)V99.
+
+       01  TopOils-Heading-Line          PIC X(46)
+            VALUE "         TOP SELLING ESSENTIAL OILS REPORT".
+
+       01  TopOilsByQty-Sub-Heading      PIC X(30)
+            VALUE "TOP 10 OILS BY QUANTITY SOLD".
+
+       01  TopOilsByValue-Sub-Heading    PIC X(30)
+            VALUE "TOP 10 OILS BY SALES VALUE".
+
+       01  TopOilsLineDetail.
+           02  PrintOilRank             PIC Z9.
+           02  FILLER                   PIC X(3) VALUE SPACES.
+           02  PrintOilNumber           PIC ZZ9.
+           02  FILLER                   PIC X(3) VALUE SPACES.
+           02  PrintOilAmount           PIC ZZZ,ZZ9.99.
+
+       01  Current-Date-Fields.
+           02  CurrentYYYYMMDD           PIC 9(8).
+           02  FILLER REDEFINES CurrentYYYYMMDD.
+               03  CurrentYear           PIC 9(4).
+               03  CurrentMonth          PIC 99.
+               03  CurrentDay            PIC 99.
+
+       01  MtdYtd-Heading-Line           PIC X(40)
+            VALUE "     MONTH-TO-DATE / YEAR-TO-DATE SALES".
+
+       01  MtdYtdSalesLine.
+           02  FILLER               PIC X(20) VALUE SPACES.
+           02  FILLER               PIC X(19)
+               VALUE "SALES VALUE       :".
+           02  PrintMtdSalesValue   PIC $$$$,$$9.99.
+           02  FILLER               PIC X(3) VALUE SPACES.
+           02  PrintYtdSalesValue   PIC $$$$,$$9.99.
+
+       01  MtdYtdQtyLine.
+           02  FILLER               PIC X(20) VALUE SPACES.
+           02  FILLER               PIC X(19)
+               VALUE "QUANTITY SOLD     :".
+           02  PrintMtdQuantitySold PIC ZZZ,ZZ9.
+           02  FILLER               PIC X(10) VALUE SPACES.
+           02  PrintYtdQuantitySold PIC ZZZ,ZZ9.
+
+       01  MtdYtd-Column-Heading         PIC X(40)
+            VALUE "                    MTD           YTD".
+
+       01  Restart-Switch                PIC X VALUE "N".
+           88  Restart-In-Progress       VALUE "Y".
+
+       01  CheckpointFileStatus          PIC XX.
+
+       01  Control-Counts.
+           02  RecordsReadPass1          PIC 9(6) VALUE ZEROS.
+           02  RecordsReleasedPass1      PIC 9(6) VALUE ZEROS.
+           02  RecordsReadPass2          PIC 9(6) VALUE ZEROS.
+           02  RecordsReleasedPass2      PIC 9(6) VALUE ZEROS.
+
+       01  Reconciliation-Heading-Line   PIC X(40)
+            VALUE "     CONTROL-TOTAL RECONCILIATION".
+
+       01  ReconciliationLine1.
+           02  FILLER                    PIC X(30)
+               VALUE "SALES RECORDS READ (PASS 1) :".
+           02  PrintRecordsReadPass1     PIC ZZZ,ZZ9.
+           02  FILLER                    PIC X(4) VALUE SPACES.
+           02  FILLER                    PIC X(19)
+               VALUE "RELEASED TO SORT  :".
+           02  PrintRecordsReleased1     PIC ZZZ,ZZ9.
+
+       01  ReconciliationLine2.
+           02  FILLER                    PIC X(30)
+               VALUE "CUSTOMER LINES PROCESSED    :".
+           02  PrintCustomerLinesProc1   PIC ZZZ,ZZ9.
+
+       01  ReconciliationResultLine.
+           02  FILLER                    PIC X(20) VALUE SPACES.
+           02  PrintReconciliationResult PIC X(30).
+
+       01  Oil-Rank-Idx                 PIC 99.
+       01  Oil-Scan-Idx                 PIC 99.
+       01  Best-Oil-Idx                 PIC 99.
+       01  Best-Oil-Qty                 PIC 9(7).
+       01  Best-Oil-Value               PIC 9(7)V99.
+
+       01  Territory-Heading-Line       PIC X(38)
+            VALUE "       SALES BY TERRITORY BREAKDOWN".
+
+       01  Archive-Date                 PIC 9(8).
+       01  Archive-Report-Name          PIC X(30).
+       01  Archive-Sort-Name            PIC X(30).
+
+       01  TerritorySalesLine.
+           02  FILLER                    PIC X(10) VALUE SPACES.
+           02  PrintTerritoryCode        PIC XX.
+           02  FILLER                    PIC X(3) VALUE SPACES.
+           02  PrintTerritoryName        PIC X(15).
+           02  PrintTerritorySalesValue  PIC BB$$$,$$9.99.
+
        PROCEDURE DIVISION.
        CreateSummaryReport.
+        PERFORM LoadCustomerMaster.
+        PERFORM LoadMtdYtd.
+        PERFORM LoadCheckpoint.
+
+        ACCEPT GL-Extract-Date FROM DATE YYYYMMDD.
+        IF Restart-In-Progress
+            OPEN EXTEND GLExtractFile
+        ELSE
+            OPEN OUTPUT GLExtractFile
+        END-IF.
+
         SORT WorkFile ON ASCENDING CustomerNameWF
          INPUT PROCEDURE IS ChooseOil
          OUTPUT PROCEDURE IS PrintSummaryReport.
 
-       STOP RUN.
+        SORT NonEssentialWorkFile ON ASCENDING CustomerNameWF2
+         INPUT PROCEDURE IS ChooseNonEssentialOil
+         OUTPUT PROCEDURE IS PrintNonEssentialSummary.
+
+        PERFORM PrintTopSellingOils.
+        PERFORM UpdateAndPrintMtdYtd.
+        PERFORM PrintControlReconciliation.
+        PERFORM ArchiveReports.
+        PERFORM ClearCheckpoint.
+        PERFORM WriteRunStats.
+        CLOSE GLExtractFile.
+
+       GOBACK.
+
+      *ArchiveReports keeps a dated history copy of AromaSales.rpt and
+      *SortSale.dat alongside the current run's copy, instead of
+      *letting the next run's OPEN OUTPUT silently overwrite them, by
+      *reading each back and writing it out again under a filename
+      *stamped with today's date.
+
+       ArchiveReports.
+           ACCEPT Archive-Date FROM DATE YYYYMMDD
+           STRING "AromaSales." DELIMITED BY SIZE
+               Archive-Date DELIMITED BY SIZE
+               ".rpt" DELIMITED BY SIZE
+               INTO Archive-Report-Name
+           STRING "SortSale." DELIMITED BY SIZE
+               Archive-Date DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO Archive-Sort-Name
+
+           OPEN INPUT SummaryReport
+           OPEN OUTPUT ArchiveReportFile
+           PERFORM CopySummaryReportToArchive
+               UNTIL EndOfSummaryReport
+           CLOSE SummaryReport, ArchiveReportFile
+
+           OPEN INPUT SortFile
+           OPEN OUTPUT ArchiveSortFile
+           PERFORM CopySortFileToArchive
+               UNTIL EndOfSortFile
+           CLOSE SortFile, ArchiveSortFile.
+
+       CopySummaryReportToArchive.
+           READ SummaryReport
+               AT END SET EndOfSummaryReport TO TRUE
+               NOT AT END WRITE ArchiveReportLine FROM PrintLine
+           END-READ.
+
+       CopySortFileToArchive.
+           READ SortFile
+               AT END SET EndOfSortFile TO TRUE
+               NOT AT END WRITE ArchiveSortLine FROM SortedRecord
+           END-READ.
+
+      *WriteRunStats appends one records-in/records-out line to the
+      *shared RUNSTATS.DAT audit trail for this run; records-in is the
+      *total Sales.dat records read on the essential-oil pass and
+      *records-out is the combined count released to both the
+      *essential and non-essential sort passes.
+
+       WriteRunStats.
+           ACCEPT RunStatsDate FROM DATE YYYYMMDD
+           ACCEPT RunStatsTime FROM TIME
+           MOVE "AROMASALESRPT01" TO RunStatsProgramName
+           MOVE RecordsReadPass1 TO RunStatsRecordsIn
+           COMPUTE RunStatsRecordsOut =
+               RecordsReleasedPass1 + RecordsReleasedPass2
+           OPEN EXTEND RunStatsFile
+           WRITE RunStatsRec
+           CLOSE RunStatsFile.
+
+       LoadCustomerMaster.
+       OPEN INPUT CustomerMasterFile.
+       READ CustomerMasterFile
+        AT END SET EndOfCustomerMaster TO TRUE
+       END-READ.
+
+       PERFORM VARYING CMIdx FROM 1 BY 1
+           UNTIL EndOfCustomerMaster OR CMIdx > 500
+           MOVE CustomerIDCM        TO CustIDTable(CMIdx)
+           MOVE CustomerTerritoryCM TO CustTerritoryTable(CMIdx)
+           ADD 1 TO CustomerMasterCount
+           READ CustomerMasterFile
+               AT END SET EndOfCustomerMaster TO TRUE
+           END-READ
+       END-PERFORM.
+
+       CLOSE CustomerMasterFile.
 
        ChooseOil.
        OPEN INPUT SalesFile.
+       OPEN OUTPUT SalesExceptions.
        READ SalesFile
         AT END SET End-Of-Sales-File TO TRUE
        END-READ.
 
        PERFORM UNTIL End-Of-Sales-File
-           IF EssentialOil
-               RELEASE WorkRecord FROM SalesRecord
+           ADD 1 TO RecordsReadPass1
+           PERFORM ValidateSalesRecord
+           IF Record-Is-Valid
+               IF EssentialOil
+                   RELEASE WorkRecord FROM SalesRecord
+                   ADD 1 TO RecordsReleasedPass1
+               END-IF
+           ELSE
+               IF EssentialOil
+                   PERFORM WriteSalesException
+               END-IF
            END-IF
        READ SalesFile
            AT END SET End-Of-Sales-File TO TRUE
        END-READ
        END-PERFORM.
 
-         CLOSE SalesFile.
+         CLOSE SalesFile, SalesExceptions.
+
+       LoadOilPrices.
+       OPEN INPUT OilPricesFile.
+       READ OilPricesFile
+        AT END SET EndOfOilPrices TO TRUE
+       END-READ.
+
+       PERFORM UNTIL EndOfOilPrices
+           MOVE OilCostOP TO OIL-COST(OilNumberOP)
+           READ OilPricesFile
+               AT END SET EndOfOilPrices TO TRUE
+           END-READ
+       END-PERFORM.
+
+       CLOSE OilPricesFile.
+
+       ValidateSalesRecord.
+       SET Record-Is-Valid TO TRUE.
+       MOVE SPACES TO Exception-Reason.
+
+       IF CustomerIDSF = SPACES
+           SET Record-Is-Invalid TO TRUE
+           MOVE "MISSING CUSTOMER ID" TO Exception-Reason
+       END-IF.
+
+       IF UnitSizeSF IS NOT NUMERIC
+           SET Record-Is-Invalid TO TRUE
+           MOVE "NON-NUMERIC UNIT SIZE" TO Exception-Reason
+       END-IF.
+
+       IF UnitSoldSF = ZERO
+           SET Record-Is-Invalid TO TRUE
+           MOVE "ZERO UNITS SOLD" TO Exception-Reason
+       END-IF.
+
+       CALL "EDITFIELD" USING OilTypeFlagSF, Oil-Type-Flag-Class
+       IF NOT Oil-Type-Flag-Is-Alpha
+           SET Record-Is-Invalid TO TRUE
+           MOVE "INVALID OIL TYPE CODE" TO Exception-Reason
+       END-IF.
+
+       IF OilNameSF < 1 OR OilNameSF > 30
+           SET Record-Is-Invalid TO TRUE
+           MOVE "OIL NUMBER OUT OF RANGE" TO Exception-Reason
+       END-IF.
+
+       WriteSalesException.
+       MOVE CustomerIDSF   TO ExcCustomerID.
+       MOVE CustomerNameSF TO ExcCustomerName.
+       MOVE Exception-Reason TO ExcReason.
+       WRITE ExceptionLine FROM Exception-Detail-Line
+           AFTER ADVANCING 1 LINE.
 
 
        PrintSummaryReport.
-       OPEN OUTPUT SummaryReport.
-       OPEN OUTPUT SortFile.
-       WRITE PrintLine FROM Report-Heading-Line AFTER
-       ADVANCING 1 LINE.
-       WRITE PrintLine FROM Report-Heading-Underline AFTER
-       ADVANCING 1 LINE.
-       WRITE PrintLine FROM Topic-Heading-Line AFTER ADVANCING 3 LINES.
+       PERFORM LoadOilPrices.
+       IF Restart-In-Progress
+           OPEN EXTEND SummaryReport
+           OPEN EXTEND SortFile
+       ELSE
+           OPEN OUTPUT SummaryReport
+           OPEN OUTPUT SortFile
+           WRITE PrintLine FROM Report-Heading-Line AFTER
+           ADVANCING 1 LINE
+           WRITE PrintLine FROM Report-Heading-Underline AFTER
+           ADVANCING 1 LINE
+           WRITE PrintLine FROM Topic-Heading-Line AFTER
+               ADVANCING 3 LINES
+       END-IF.
 
        RETURN WorkFile
         AT END SET End-Of-Work-File TO TRUE
        END-RETURN.
 
-       PERFORM PrintCustomerLine UNTIL End-Of-Work-File
+       PERFORM PrintCustomerLines UNTIL End-Of-Work-File
 
        MOVE TotalSales TO PrintTotalSales.
        WRITE PrintLine FROM TotalSalesLine AFTER ADVANCING 3 LINES.
 
-       MOVE TotalQuantitySold TO PrintTotalQuantitySold
+       MOVE TotalQuantitySold TO PrintTotalQuantitySold.
        WRITE PrintLine FROM TotalQuantitySoldLine AFTER ADVANCING
-       2 LINES.
+           2 LINES.
 
        MOVE TotalSalesValue TO PrintTotalSalesValue.
        WRITE PrintLine FROM TotalSalesValueLine AFTER ADVANCING 2 LINES.
 
-       CLOSE SummaryReport, SortedFile.
+       CLOSE SummaryReport, SortFile.
 
        PrintCustomerLines.
+       IF Restart-In-Progress
+           AND CustomerNameWF NOT > CheckpointCustomerName
+           PERFORM SkipCheckpointedCustomerGroup
+       ELSE
+           PERFORM PrintOneCustomerGroup
+       END-IF.
+
+       SkipCheckpointedCustomerGroup.
+       MOVE CustomerIDWF TO PreviousCustomerID.
+        PERFORM UNTIL CustomerIDWF NOT = PreviousCustomerID
+        RETURN WorkFile
+            AT END SET End-Of-Work-File TO TRUE
+        END-RETURN
+        END-PERFORM.
+
+       PrintOneCustomerGroup.
        MOVE ZEROS TO CustomerTotal.
+       MOVE ZEROS TO Group-Detail-Count.
        MOVE CustomerIDWF TO PrintCustomerID, PreviousCustomerID.
        MOVE CustomerNameWF TO PrintCustomerName.
 
+      *The group's transactions are held in Group-Detail-Table and
+      *not written to SortFile until the whole group has been read
+      *and totaled, so a crash mid-group leaves no partial output
+      *on disk for WriteCheckpoint's restart logic to duplicate.
+
         PERFORM UNTIL CustomerIDWF NOT = PreviousCustomerID
-        WRITE SortedRecord FROM WorkRecord
+        ADD 1 TO Group-Detail-Count
+        IF Group-Detail-Count <= 500
+            MOVE WorkRecord TO Group-Detail-Rec(Group-Detail-Count)
+        END-IF
         ADD 1 TO CustomerSales, TotalSales
 
         COMPUTE SaleQuantitySold = UnitSizeWF * UnitSoldWF
         ADD SaleQuantitySold TO CustomerQuantitySold, TotalQuantitySold
 
-        COMPUTE SaleValue = SaleQuantitySold * (OilNumWF)
+        COMPUTE SaleValue = SaleQuantitySold * OIL-COST(OilNumWF)
         ADD SaleValue TO CustomerSalesValue, TotalSalesValue
 
+        ADD SaleQuantitySold TO OilQtySold(OilNumWF)
+        ADD SaleValue TO OilSalesValue(OilNumWF)
+
         RETURN WorkFile
             AT END SET End-Of-Work-File TO TRUE
         END-RETURN
         END-PERFORM.
 
+        PERFORM VARYING GDIdx FROM 1 BY 1
+            UNTIL GDIdx > Group-Detail-Count
+        MOVE Group-Detail-Rec(GDIdx) TO WorkRecord
+        WRITE SortedRecord FROM WorkRecord
+
+        COMPUTE SaleQuantitySold = UnitSizeWF * UnitSoldWF
+        COMPUTE SaleValue = SaleQuantitySold * OIL-COST(OilNumWF)
+
+        MOVE OilNumWF TO PrintTransOilNumber
+        MOVE UnitSizeWF TO PrintTransUnitSize
+        MOVE UnitSoldWF TO PrintTransUnitSold
+        MOVE SaleQuantitySold TO PrintTransQuantitySold
+        MOVE SaleValue TO PrintTransSaleValue
+        WRITE PrintLine FROM TransactionDetailLine AFTER
+            ADVANCING 1 LINE
+        END-PERFORM.
+
         MOVE CustomerSales TO PrintCustomerSales.
         MOVE CustomerQuantitySold TO PrintQuantitySold.
         MOVE CustomerSalesValue TO PrintSalesValue.
 
        WRITE PrintLine FROM CustomerSalesLine AFTER ADVANCING 2 LINES.
 
+       MOVE CustomerNameWF TO GLCustomerName.
+       MOVE GL-Extract-Date TO GLExtractDate.
+       MOVE CustomerSalesValue TO GLTotalSalesValue.
+       WRITE GLExtractLine.
+
+       MOVE PreviousCustomerID TO TerritoryLookupID.
+       MOVE CustomerSalesValue TO TerritoryLookupValue.
+       PERFORM AddToTerritoryTotal.
+
+       MOVE CustomerNameWF TO CheckpointCustomerName.
+       PERFORM WriteCheckpoint.
+
+       ChooseNonEssentialOil.
+       OPEN INPUT SalesFile.
+       OPEN EXTEND SalesExceptions.
+       READ SalesFile
+        AT END SET End-Of-Sales-File TO TRUE
+       END-READ.
+
+       PERFORM UNTIL End-Of-Sales-File
+           ADD 1 TO RecordsReadPass2
+           PERFORM ValidateSalesRecord
+           IF Record-Is-Valid
+               IF NOT EssentialOil
+                   MOVE CustomerIDSF   TO CustomerIDWF2
+                   MOVE CustomerNameSF TO CustomerNameWF2
+                   MOVE OilIDSF        TO OilIDWF2
+                   MOVE UnitSizeSF     TO UnitSizeWF2
+                   MOVE UnitSoldSF     TO UnitSoldWF2
+                   RELEASE NonEssentialWorkRecord
+                   ADD 1 TO RecordsReleasedPass2
+               END-IF
+           ELSE
+               IF NOT EssentialOil
+                   PERFORM WriteSalesException
+               END-IF
+           END-IF
+       READ SalesFile
+           AT END SET End-Of-Sales-File TO TRUE
+       END-READ
+       END-PERFORM.
+
+         CLOSE SalesFile, SalesExceptions.
+
+       PrintNonEssentialSummary.
+       OPEN EXTEND SummaryReport.
+       OPEN OUTPUT NonEssSortFile.
+       WRITE PrintLine FROM NonEssential-Heading-Line AFTER
+       ADVANCING PAGE.
+       WRITE PrintLine FROM Report-Heading-Underline AFTER
+       ADVANCING 1 LINE.
+       WRITE PrintLine FROM Topic-Heading-Line AFTER ADVANCING 3 LINES.
+
+       RETURN NonEssentialWorkFile
+        AT END SET End-Of-NonEssential-Work-File TO TRUE
+       END-RETURN.
+
+       PERFORM PrintNonEssentialCustomerLines
+           UNTIL End-Of-NonEssential-Work-File.
+
+       MOVE TotalSales2 TO PrintTotalSales.
+       WRITE PrintLine FROM TotalSalesLine AFTER ADVANCING 3 LINES.
+
+       MOVE TotalQuantitySold2 TO PrintTotalQuantitySold.
+       WRITE PrintLine FROM TotalQuantitySoldLine AFTER ADVANCING
+           2 LINES.
+
+       MOVE TotalSalesValue2 TO PrintTotalSalesValue.
+       WRITE PrintLine FROM TotalSalesValueLine AFTER ADVANCING 2 LINES.
+
+       PERFORM PrintTerritoryBreakdown.
+
+       CLOSE SummaryReport, NonEssSortFile.
+
+       PrintNonEssentialCustomerLines.
+       MOVE ZEROS TO CustomerTotal2.
+       MOVE CustomerIDWF2 TO PrintCustomerID, PreviousCustomerID2.
+       MOVE CustomerNameWF2 TO PrintCustomerName.
+
+        PERFORM UNTIL CustomerIDWF2 NOT = PreviousCustomerID2
+        WRITE NonEssentialSortedRecord FROM NonEssentialWorkRecord
+        ADD 1 TO CustomerSales2, TotalSales2
+
+        COMPUTE SaleQuantitySold2 = UnitSizeWF2 * UnitSoldWF2
+        ADD SaleQuantitySold2 TO CustomerQuantitySold2,
+            TotalQuantitySold2
+
+        COMPUTE SaleValue2 = SaleQuantitySold2 * OIL-COST(OilNumWF2)
+        ADD SaleValue2 TO CustomerSalesValue2, TotalSalesValue2
+
+        MOVE OilNumWF2 TO PrintTransOilNumber
+        MOVE UnitSizeWF2 TO PrintTransUnitSize
+        MOVE UnitSoldWF2 TO PrintTransUnitSold
+        MOVE SaleQuantitySold2 TO PrintTransQuantitySold
+        MOVE SaleValue2 TO PrintTransSaleValue
+        WRITE PrintLine FROM TransactionDetailLine AFTER
+            ADVANCING 1 LINE
+
+        RETURN NonEssentialWorkFile
+            AT END SET End-Of-NonEssential-Work-File TO TRUE
+        END-RETURN
+        END-PERFORM.
+
+        MOVE CustomerSales2 TO PrintCustomerSales.
+        MOVE CustomerQuantitySold2 TO PrintQuantitySold.
+        MOVE CustomerSalesValue2 TO PrintSalesValue.
+
+       WRITE PrintLine FROM CustomerSalesLine AFTER ADVANCING 2 LINES.
+
+       MOVE CustomerNameWF2 TO GLCustomerName.
+       MOVE GL-Extract-Date TO GLExtractDate.
+       MOVE CustomerSalesValue2 TO GLTotalSalesValue.
+       WRITE GLExtractLine.
+
+       MOVE PreviousCustomerID2 TO TerritoryLookupID.
+       MOVE CustomerSalesValue2 TO TerritoryLookupValue.
+       PERFORM AddToTerritoryTotal.
+
+       AddToTerritoryTotal.
+       SET CMIdx TO 1.
+       SEARCH CustomerMasterEntry
+           AT END CONTINUE
+           WHEN CustIDTable(CMIdx) = TerritoryLookupID
+               SET TIdx TO 1
+               SEARCH Territory-Entry
+                   AT END CONTINUE
+                   WHEN TerritoryCode(TIdx) = CustTerritoryTable(CMIdx)
+                       ADD TerritoryLookupValue
+                           TO TerritorySalesValue(TIdx)
+               END-SEARCH
+       END-SEARCH.
+
+       PrintTerritoryBreakdown.
+       WRITE PrintLine FROM Territory-Heading-Line AFTER
+           ADVANCING PAGE.
+       WRITE PrintLine FROM Report-Heading-Underline AFTER
+           ADVANCING 1 LINE.
+
+       PERFORM VARYING TIdx FROM 1 BY 1 UNTIL TIdx > 5
+           MOVE TerritoryCode(TIdx) TO PrintTerritoryCode
+           MOVE TerritoryName(TIdx) TO PrintTerritoryName
+           MOVE TerritorySalesValue(TIdx) TO PrintTerritorySalesValue
+           WRITE PrintLine FROM TerritorySalesLine
+               AFTER ADVANCING 2 LINES
+       END-PERFORM.
+
+       LoadCheckpoint.
+       MOVE SPACES TO CheckpointCustomerName.
+       MOVE ZEROS TO CheckpointTotalSales, CheckpointTotalQty,
+           CheckpointTotalValue.
+
+       OPEN INPUT CheckpointFile
+       IF CheckpointFileStatus = "00"
+           READ CheckpointFile
+               AT END CONTINUE
+           END-READ
+           CLOSE CheckpointFile
+       END-IF.
+
+       IF CheckpointCustomerName NOT = SPACES
+           SET Restart-In-Progress TO TRUE
+           MOVE CheckpointTotalSales TO TotalSales
+           MOVE CheckpointTotalQty TO TotalQuantitySold
+           MOVE CheckpointTotalValue TO TotalSalesValue
+       END-IF.
+
+       WriteCheckpoint.
+       MOVE TotalSales TO CheckpointTotalSales.
+       MOVE TotalQuantitySold TO CheckpointTotalQty.
+       MOVE TotalSalesValue TO CheckpointTotalValue.
+       OPEN OUTPUT CheckpointFile.
+       WRITE CheckpointRec.
+       CLOSE CheckpointFile.
+
+       ClearCheckpoint.
+       MOVE SPACES TO CheckpointCustomerName.
+       MOVE ZEROS TO CheckpointTotalSales, CheckpointTotalQty,
+           CheckpointTotalValue.
+       OPEN OUTPUT CheckpointFile.
+       WRITE CheckpointRec.
+       CLOSE CheckpointFile.
+
+       LoadMtdYtd.
+       MOVE ZEROS TO MtdYtdRec.
+       OPEN INPUT MtdYtdFile.
+       READ MtdYtdFile
+           AT END CONTINUE
+       END-READ.
+       CLOSE MtdYtdFile.
+
+       ACCEPT CurrentYYYYMMDD FROM DATE YYYYMMDD.
+
+       IF CurrentYear NOT = LastRunYear
+           MOVE ZEROS TO YTDSalesValue, YTDQuantitySold
+           MOVE ZEROS TO MTDSalesValue, MTDQuantitySold
+       ELSE
+           IF CurrentMonth NOT = LastRunMonth
+               MOVE ZEROS TO MTDSalesValue, MTDQuantitySold
+           END-IF
+       END-IF.
+
+       UpdateAndPrintMtdYtd.
+       ADD TotalSalesValue, TotalSalesValue2
+           TO MTDSalesValue, YTDSalesValue
+       ADD TotalQuantitySold, TotalQuantitySold2
+           TO MTDQuantitySold, YTDQuantitySold
+       MOVE CurrentMonth TO LastRunMonth
+       MOVE CurrentYear TO LastRunYear.
+
+       OPEN OUTPUT MtdYtdFile.
+       WRITE MtdYtdRec.
+       CLOSE MtdYtdFile.
+
+       OPEN EXTEND SummaryReport.
+       WRITE PrintLine FROM MtdYtd-Heading-Line AFTER ADVANCING PAGE.
+       WRITE PrintLine FROM Report-Heading-Underline AFTER
+           ADVANCING 1 LINE.
+       WRITE PrintLine FROM MtdYtd-Column-Heading AFTER
+           ADVANCING 2 LINES.
+
+       MOVE MTDSalesValue TO PrintMtdSalesValue.
+       MOVE YTDSalesValue TO PrintYtdSalesValue.
+       WRITE PrintLine FROM MtdYtdSalesLine AFTER ADVANCING 2 LINES.
+
+       MOVE MTDQuantitySold TO PrintMtdQuantitySold.
+       MOVE YTDQuantitySold TO PrintYtdQuantitySold.
+       WRITE PrintLine FROM MtdYtdQtyLine AFTER ADVANCING 2 LINES.
+
+       CLOSE SummaryReport.
+
+       PrintControlReconciliation.
+       OPEN EXTEND SummaryReport.
+       WRITE PrintLine FROM Reconciliation-Heading-Line AFTER
+           ADVANCING PAGE.
+       WRITE PrintLine FROM Report-Heading-Underline AFTER
+           ADVANCING 1 LINE.
+
+       MOVE RecordsReadPass1 TO PrintRecordsReadPass1.
+       MOVE RecordsReleasedPass1 TO PrintRecordsReleased1.
+       WRITE PrintLine FROM ReconciliationLine1 AFTER ADVANCING
+           2 LINES.
+
+       MOVE TotalSales TO PrintCustomerLinesProc1.
+       WRITE PrintLine FROM ReconciliationLine2 AFTER ADVANCING
+           1 LINE.
+
+       IF RecordsReleasedPass1 = TotalSales
+           AND RecordsReleasedPass2 = TotalSales2
+           MOVE "RECONCILED - COUNTS MATCH" TO PrintReconciliationResult
+       ELSE
+           MOVE "*** MISMATCH - INVESTIGATE ***"
+               TO PrintReconciliationResult
+       END-IF.
+       WRITE PrintLine FROM ReconciliationResultLine AFTER ADVANCING
+           2 LINES.
+
+       CLOSE SummaryReport.
+
+       PrintTopSellingOils.
+       OPEN OUTPUT TopOilsReport.
+       WRITE TopOilsLine FROM TopOils-Heading-Line AFTER
+           ADVANCING PAGE.
+       WRITE TopOilsLine FROM Report-Heading-Underline AFTER
+           ADVANCING 1 LINE.
+
+       PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1 UNTIL Oil-Rank-Idx > 10
+           PERFORM FindBestOilByQty
+           MOVE Best-Oil-Idx TO RankedOilNumQ(Oil-Rank-Idx)
+           MOVE Best-Oil-Qty TO RankedOilQty(Oil-Rank-Idx)
+           MOVE "Y" TO Oil-Rank-Used(Best-Oil-Idx)
+       END-PERFORM.
+
+       PERFORM VARYING Oil-Scan-Idx FROM 1 BY 1 UNTIL Oil-Scan-Idx > 30
+           MOVE "N" TO Oil-Rank-Used(Oil-Scan-Idx)
+       END-PERFORM.
+
+       PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1 UNTIL Oil-Rank-Idx > 10
+           PERFORM FindBestOilByValue
+           MOVE Best-Oil-Idx TO RankedOilNumV(Oil-Rank-Idx)
+           MOVE Best-Oil-Value TO RankedOilValue(Oil-Rank-Idx)
+           MOVE "Y" TO Oil-Rank-Used(Best-Oil-Idx)
+       END-PERFORM.
+
+       WRITE TopOilsLine FROM TopOilsByQty-Sub-Heading AFTER
+           ADVANCING 2 LINES.
+       PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1 UNTIL Oil-Rank-Idx > 10
+           MOVE Oil-Rank-Idx TO PrintOilRank
+           MOVE RankedOilNumQ(Oil-Rank-Idx) TO PrintOilNumber
+           MOVE RankedOilQty(Oil-Rank-Idx) TO PrintOilAmount
+           WRITE TopOilsLine FROM TopOilsLineDetail AFTER
+               ADVANCING 1 LINE
+       END-PERFORM.
+
+       PERFORM VARYING Oil-Scan-Idx FROM 1 BY 1 UNTIL Oil-Scan-Idx > 30
+           MOVE "N" TO Oil-Rank-Used(Oil-Scan-Idx)
+       END-PERFORM.
+
+       WRITE TopOilsLine FROM TopOilsByValue-Sub-Heading AFTER
+           ADVANCING 3 LINES.
+       PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1 UNTIL Oil-Rank-Idx > 10
+           MOVE Oil-Rank-Idx TO PrintOilRank
+           MOVE RankedOilNumV(Oil-Rank-Idx) TO PrintOilNumber
+           MOVE RankedOilValue(Oil-Rank-Idx) TO PrintOilAmount
+           WRITE TopOilsLine FROM TopOilsLineDetail AFTER
+               ADVANCING 1 LINE
+       END-PERFORM.
+
+       CLOSE TopOilsReport.
+
+       FindBestOilByQty.
+       MOVE ZEROS TO Best-Oil-Qty.
+       MOVE 1 TO Best-Oil-Idx.
+       PERFORM VARYING Oil-Scan-Idx FROM 1 BY 1 UNTIL Oil-Scan-Idx > 30
+           IF Oil-Rank-Used(Oil-Scan-Idx) = "N"
+               AND OilQtySold(Oil-Scan-Idx) > Best-Oil-Qty
+               MOVE OilQtySold(Oil-Scan-Idx) TO Best-Oil-Qty
+               MOVE Oil-Scan-Idx TO Best-Oil-Idx
+           END-IF
+       END-PERFORM.
+
+       FindBestOilByValue.
+       MOVE ZEROS TO Best-Oil-Value.
+       MOVE 1 TO Best-Oil-Idx.
+       PERFORM VARYING Oil-Scan-Idx FROM 1 BY 1 UNTIL Oil-Scan-Idx > 30
+           IF Oil-Rank-Used(Oil-Scan-Idx) = "N"
+               AND OilSalesValue(Oil-Scan-Idx) > Best-Oil-Value
+               MOVE OilSalesValue(Oil-Scan-Idx) TO Best-Oil-Value
+               MOVE Oil-Scan-Idx TO Best-Oil-Idx
+           END-IF
+       END-PERFORM.
+
        END-PROGRAM.
